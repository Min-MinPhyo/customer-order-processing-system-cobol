@@ -17,7 +17,8 @@
            ORGANIZATION IS SEQUENTIAL.
 
            SELECT CategoryFile ASSIGN TO "category.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS File-Status.
 
            SELECT ItemFile ASSIGN TO "item.dat"
            ORGANIZATION IS RELATIVE
@@ -28,7 +29,7 @@
            SELECT HistoryFile ASSIGN TO "history.dat"
            ORGANIZATION IS RELATIVE
            ACCESS MODE IS DYNAMIC
-           RELATIVE KEY IS History-ID
+           RELATIVE KEY IS History-Relative-Key
            FILE STATUS IS File-Status.
 
            SELECT DiscountFile ASSIGN TO "discount.dat"
@@ -40,21 +41,38 @@
            SELECT CartFile ASSIGN TO "cart.dat"
            ORGANIZATION IS RELATIVE
            ACCESS MODE IS DYNAMIC
-           RELATIVE KEY IS Cart-ID
+           RELATIVE KEY IS Cart-Relative-Key
            FILE STATUS IS File-Status.
 
            SELECT SaleCartFile ASSIGN TO "salecart.dat"
            ORGANIZATION IS RELATIVE
            ACCESS MODE IS DYNAMIC
-           RELATIVE KEY IS Sale-Cart-ID
+           RELATIVE KEY IS Sale-Cart-Relative-Key
            FILE STATUS IS File-Status.
 
            SELECT InvoiceFile ASSIGN TO "invoice.dat"
            ORGANIZATION IS RELATIVE
            ACCESS MODE IS DYNAMIC
-           RELATIVE KEY IS Invoice-ID
+           RELATIVE KEY IS Invoice-Relative-Key
+           FILE STATUS IS File-Status.
+
+           SELECT SetupFile ASSIGN TO "setup.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS File-Status.
+
+           SELECT AuditFile ASSIGN TO "audit.dat"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS File-Status.
+
+           SELECT LoginAttemptFile ASSIGN TO "loginatt.dat"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS Login-Relative-Key
            FILE STATUS IS File-Status.
 
+           SELECT ReceiptFile ASSIGN TO WS-Receipt-Path
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD AdminFile.
@@ -70,6 +88,7 @@
        FD CategoryFile.
        01 Category-Record.
            05 Category-Name PIC X(12).
+           05 Category-Reorder-Point PIC 9(3).
 
        FD ItemFile.
        01 Item-Record.
@@ -98,6 +117,7 @@
        FD CartFile.
        01 Cart-Record.
            05 Cart-ID               PIC 9(5) VALUE ZEROES.
+           05 Cart-Casher-ID        PIC X(6).
            05 Cart-Item-ID          PIC 9(5).
            05 Cart-Quantity         PIC 9(3).
            05 Cart-Unit-Of-Price    PIC 9(10).
@@ -114,8 +134,11 @@
            05 Invoice-Casher-ID        PIC X(6).
            05 Invoice-Customer-Name    PIC X(20).
            05 Item-ID-List.
-               10 Invoice-Sale-Cart-ID    OCCURS 5 TIMES PIC 9(5)
+               10 Invoice-Sale-Cart-ID    OCCURS 100 TIMES PIC 9(5)
                VALUE ZEROES.
+           05 Line-Fulfilled-List.
+               10 Invoice-Line-Fulfilled  OCCURS 100 TIMES PIC X
+               VALUE "N".
            05 Total-Amount             PIC 9(10).
            05 Discount                 PIC 9(8).
            05 Final-Amount             PIC 9(10).
@@ -125,6 +148,32 @@
            05 Invoice-Time             PIC X(11).
            05 Invoice-Status           PIC A(9).
 
+       FD SetupFile.
+       01 Setup-Record.
+           05 Setup-Tax            PIC 9(3).
+           05 Setup-Reorder-Point  PIC 9(3).
+
+       FD AuditFile.
+       01 Audit-Record.
+           05 Audit-Admin-ID       PIC X(6).
+           05 Audit-Date           PIC 9(8).
+           05 Audit-Time           PIC 9(8).
+           05 Audit-Action         PIC X(10).
+           05 Audit-Key            PIC X(12).
+           05 Audit-Old-Value      PIC X(20).
+           05 Audit-New-Value      PIC X(20).
+
+       FD LoginAttemptFile.
+       01 Login-Attempt-Record.
+           05 Login-Attempt-ID     PIC X(6).
+           05 Login-Attempt-Role   PIC X(1).
+           05 Login-Fail-Count     PIC 9(2).
+           05 Login-Lock-Date      PIC 9(8).
+           05 Login-Lock-Time      PIC 9(6).
+
+       FD ReceiptFile.
+       01 Receipt-Line             PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-RESULT           PIC 9(4) VALUE ZERO.
        01 File-Status          PIC XX VALUE "00".
@@ -132,6 +181,12 @@
        01 EOFP                 PIC X VALUE "Y".
        01 User-Choice          PIC X(2).
        01 RelativeKey          PIC 9(5).
+       01 History-Relative-Key    PIC 9(5).
+       01 Cart-Relative-Key       PIC 9(5).
+       01 Sale-Cart-Relative-Key  PIC 9(5).
+       01 Invoice-Relative-Key    PIC 9(5).
+       01 Login-Relative-Key      PIC 9(3).
+       01 WS-Receipt-Path         PIC X(30).
        01 role                 PIC X(1).
        01 EF                   PIC X(1) VALUE "Y".
        01 End-Program          PIC X(1).
@@ -140,6 +195,20 @@
        01 Permission.
            05 Admin-permission PIC X VALUE "N".
            05 Casher-permission PIC X VALUE "N".
+       01 Login-Role-Code         PIC X(1).
+       01 Login-Found             PIC X(1).
+       01 Login-Locked            PIC X(1).
+       01 Login-Max-Key           PIC 9(3).
+       01 Login-Fail-Limit        PIC 9(2) VALUE 3.
+       01 Login-Delay-Seconds     PIC 9(5).
+       01 Login-Total-Seconds     PIC 9(6).
+       01 Login-Remain-Sec        PIC 9(5).
+       01 WS-Login-Time-Raw       PIC 9(8).
+       01 WS-Login-Today          PIC 9(8).
+       01 WS-Login-Now            PIC 9(6).
+       01 WS-Login-HH2            PIC 9(2).
+       01 WS-Login-MM2            PIC 9(2).
+       01 WS-Login-SS2            PIC 9(2).
        01 Update-Quantity      PIC 9(3).
        01 Discount-Price       PIC 9(10)V99.
        01 Final-Total-Price    PIC 9(10).
@@ -148,10 +217,40 @@
        01 Category-Index-List.
                05 Category-Index-Name    OCCURS 10 TIMES PIC X(12)
                VALUE SPACE.
+       01 Category-Reorder-List.
+               05 Category-Index-Reorder OCCURS 10 TIMES PIC 9(3)
+               VALUE ZEROES.
+       01 Effective-Reorder-Point PIC 9(3).
+       01 Item-Index-Table.
+               05 Item-Index-Entry OCCURS 200 TIMES.
+                   10 Item-Index-ID        PIC 9(5).
+                   10 Item-Index-Name      PIC X(20).
+                   10 Item-Index-Category  PIC X(12).
+       01 Item-Index-Total     PIC 9(3) VALUE 0.
+       01 Item-Index-Scanned   PIC 9(5) VALUE 0.
+       01 Item-Index-IDX       PIC 9(3).
+       01 Item-Index-Loaded    PIC X VALUE "N".
        01 INPUT-IDX            PIC 9(2).
        01 EFC                  PIC X VALUE "N".
 
        01 Category-Count       PIC 9(3).
+       01 Category-Total       PIC 9(3).
+       01 Input-Category-Name  PIC X(12).
+       01 Category-Old-Name    PIC X(12).
+       01 Category-In-Use      PIC X VALUE "N".
+       01 Profit-Revenue          PIC 9(10).
+       01 Profit-Cost             PIC 9(10).
+       01 Profit-Unit-Cost        PIC 9(10).
+       01 Profit-Margin           PIC S9(10).
+       01 Profit-Revenue-Display  PIC ZZZZZZZZZ9.
+       01 Profit-Cost-Display     PIC ZZZZZZZZZ9.
+       01 Profit-Margin-Display   PIC -ZZZZZZZZ9.
+       01 Audit-New-Display       PIC ZZZZZZZZZ9.
+       01 Category-Profit-Totals.
+               05 Category-Profit-Entry OCCURS 10 TIMES.
+                   10 Category-Profit-Qty      PIC 9(8).
+                   10 Category-Profit-Revenue  PIC 9(10).
+                   10 Category-Profit-Cost     PIC 9(10).
        01 Blank-Space.
            05 A1 PIC X(1) VALUE SPACE.
            05 A2 PIC X(2) VALUE SPACE.
@@ -218,11 +317,17 @@
        01 Flag PIC X VALUE "N".
        01 Cart-Flag PIC X VALUE "N".
        01 Cart-Total-Quantity PIC 9(5).
-       01 IDX PIC 9.
+       01 Cart-Match-Count PIC 9(5) VALUE 0.
+       01 IDX PIC 9(2).
+       01 Cart-Line-IDX PIC 9(3).
+       01 Invoice-Fulfill-IDX PIC 9(3).
+       01 IDX2 PIC 9(3).
+       01 Resume-Found PIC X VALUE "N".
+       01 Confirm-Ready PIC X VALUE "N".
        01 Total PIC 9(10).
        01 Total-Display PIC ZZZZZZZ9.
        01 Temp-ID-List.
-               05 Temp-ID    OCCURS 5 TIMES PIC 9(5)
+               05 Temp-ID    OCCURS 100 TIMES PIC 9(5)
                VALUE ZEROES.
        01 Best-Sell            PIC 9(3)V99.
        01 Best-Sell-Qty        PIC 9(8).
@@ -405,6 +510,16 @@
        Admin-Credential.
            DISPLAY "Enter Admin Id: "
            ACCEPT Input-ID
+           MOVE "A" TO Login-Role-Code
+           PERFORM Check-Login-Lock
+           IF Login-Locked = "Y"
+               DISPLAY ESC Red-On
+               "Account locked due to repeated failed attempts."
+               ESC Reset-Color
+               DISPLAY ESC Red-On "Try again after: " Login-Lock-Date
+               " " Login-Lock-Time ESC Reset-Color
+               PERFORM Dashborad
+           ELSE
            DISPLAY "Enter Password: "
            ACCEPT Input-Password
 
@@ -426,7 +541,13 @@
            END-PERFORM
 
            CLOSE AdminFile
-           PERFORM Register.
+           IF Admin-permission = "Y"
+               PERFORM Record-Login-Success
+           ELSE
+               PERFORM Record-Login-Failure
+           END-IF
+           PERFORM Register
+           END-IF.
        Register.
            DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                Bold-Off
@@ -650,6 +771,16 @@
            Bold-Off
            DISPLAY "Enter Admin Id: "
            ACCEPT Input-ID
+           MOVE "A" TO Login-Role-Code
+           PERFORM Check-Login-Lock
+           IF Login-Locked = "Y"
+               DISPLAY ESC Red-On
+               "Account locked due to repeated failed attempts."
+               ESC Reset-Color
+               DISPLAY ESC Red-On "Try again after: " Login-Lock-Date
+               " " Login-Lock-Time ESC Reset-Color
+               PERFORM Dashborad
+           ELSE
            DISPLAY "Enter Password: "
            ACCEPT Input-Password
 
@@ -676,6 +807,7 @@
            CLOSE AdminFile
 
            IF Admin-permission = "Y"
+             PERFORM Record-Login-Success
              DISPLAY " "
              DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                Bold-Off
@@ -685,9 +817,11 @@
              DISPLAY " "
              PERFORM Admin-Process
            ELSE
+               PERFORM Record-Login-Failure
                STRING "Login failed.Login try again!!!!!" INTO loginfail
                DISPLAY ESC Red-On loginfail ESC Reset-Color
                perform Admin
+           END-IF
            END-IF.
 
        Admin-Process.
@@ -719,9 +853,10 @@
            DISPLAY ESC Blue-On " Item = 1"
            ESC Reset-Color A10 ESC Green-On "Stock = 2 "
            ESC Reset-Color A10 ESC Pink-On "Discount = 3"
+           ESC Reset-Color A10 ESC Yellow-On "Setup = 4"
            ESC Reset-Color A10 ESC Cyan-On "Back = 0 " ESC Reset-Color
            DISPLAY ""
-           String  "Please choose only (1,2,3,0) " INTO alert
+           String  "Please choose only (1,2,3,4,0) " INTO alert
            DISPLAY ESC Yellow-On alert ESC Reset-Color
            DISPLAY  H10 H10 H10 H10 H10 H10 H10 H10
            DISPLAY "Enter Choose option:"
@@ -734,10 +869,12 @@
                    PERFORM StockProcess
                WHEN "3"
                    PERFORM DiscountProcess
+               WHEN "4"
+                   PERFORM SetupProcess
                WHEN "0"
                    PERFORM Admin-Process
                WHEN OTHER
-                   DISPLAY "Please choose only 1 or 2 or 3 or 0"
+                   DISPLAY "Please choose only 1 or 2 or 3 or 4 or 0"
                    PERFORM NextProcess
            END-EVALUATE.
 
@@ -755,6 +892,8 @@
                DISPLAY a b "4. Delete Item"
                DISPLAY a b "5. Update Item's Sale Price"
                DISPLAY a b "6. Best Sale Item"
+               DISPLAY a b "7. Manage Categories"
+               DISPLAY a b "8. Profit Report"
                DISPLAY " "
                DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                Bold-Off
@@ -779,10 +918,14 @@
                        PERFORM Update-Price
                    WHEN "6"
                        PERFORM Best-Sale-Item
+                   WHEN "7"
+                       PERFORM CategoryProcess
+                   WHEN "8"
+                       PERFORM Profit-Item-Report
                    WHEN "0"
                        PERFORM NextProcess
                    WHEN OTHER
-                       DISPLAY "Please choose only (1,2,3,4,5,6,0) "
+                       DISPLAY "Please choose only (1,2,3,4,5,6,7,8,0) "
                        PERFORM ItemProcess
                 END-EVALUATE.
 
@@ -811,6 +954,550 @@
             ACCEPT INPUT-IDX
             MOVE "Y" TO EOF
             CLOSE CategoryFile.
+
+       CategoryProcess.
+               DISPLAY " "
+               DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
+               Bold-Off
+               DISPLAY a a A9 ESC Blue-On Bold-On"Manage Categories"
+               Bold-Off ESC Reset-Color
+               DISPLAY Bold-On e10 e10 e10 e10 e10 e10 e10 e10 e10
+               Bold-Off
+               DISPLAY a b "1. View Categories"
+               DISPLAY a b "2. Add Category"
+               DISPLAY a b "3. Rename Category"
+               DISPLAY a b "4. Delete Category"
+               DISPLAY a b "5. Set Reorder Point"
+               DISPLAY " "
+               DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
+               Bold-Off
+               DISPLAY Bold-On "0. Back" Bold-Off
+               DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
+               Bold-Off
+               DISPLAY "Enter choose Option:"
+               ACCEPT User-Choice
+               EVALUATE User-Choice
+                   WHEN "1"
+                       PERFORM View-Category
+                   WHEN "2"
+                       PERFORM Add-Category
+                   WHEN "3"
+                       PERFORM Rename-Category
+                   WHEN "4"
+                       PERFORM Delete-Category
+                   WHEN "5"
+                       PERFORM Set-Category-Reorder
+                   WHEN "0"
+                       PERFORM ItemProcess
+                   WHEN OTHER
+                       DISPLAY "Please choose only (1,2,3,4,5,0) "
+                       PERFORM CategoryProcess
+               END-EVALUATE.
+
+       Load-Category-List.
+           OPEN INPUT CategoryFile
+           IF File-Status = "35"
+               OPEN OUTPUT CategoryFile
+               CLOSE CategoryFile
+               OPEN INPUT CategoryFile
+           END-IF
+           MOVE 0 TO Category-Total
+           MOVE "N" TO EOF
+           PERFORM UNTIL EOF = "Y"
+               READ CategoryFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF
+                   EXIT PERFORM
+               NOT AT END
+                   ADD 1 TO Category-Total
+                   MOVE Category-Name
+                       TO Category-Index-Name(Category-Total)
+                   IF Category-Reorder-Point NUMERIC
+                       MOVE Category-Reorder-Point
+                           TO Category-Index-Reorder(Category-Total)
+                   ELSE
+                       MOVE 0 TO Category-Index-Reorder(Category-Total)
+                   END-IF
+           END-PERFORM
+           CLOSE CategoryFile.
+
+       Load-Item-Index.
+      *>   The index table is built once and kept across calls -
+      *>   every paragraph that writes, rewrites the name/category
+      *>   of, or deletes an Item-Record resets Item-Index-Loaded to
+      *>   "N" so the next lookup rebuilds it. Paragraphs that only
+      *>   touch Item-Qty or Item-Price do not, since neither field
+      *>   is carried in the index.
+           IF Item-Index-Loaded NOT = "Y"
+           OPEN INPUT ItemFile
+           IF File-Status = "35"
+               OPEN OUTPUT ItemFile
+               CLOSE ItemFile
+               OPEN INPUT ItemFile
+           END-IF
+           MOVE 0 TO Item-Index-Total
+           MOVE 0 TO Item-Index-Scanned
+           MOVE "N" TO EOF
+           PERFORM UNTIL EOF = "Y"
+               READ ItemFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF
+                   EXIT PERFORM
+               NOT AT END
+                   ADD 1 TO Item-Index-Scanned
+                   IF Item-Index-Total < 200
+                       ADD 1 TO Item-Index-Total
+                       MOVE Item-ID TO Item-Index-ID(Item-Index-Total)
+                       MOVE Item-Name
+                           TO Item-Index-Name(Item-Index-Total)
+                       MOVE Item-Category
+                           TO Item-Index-Category(Item-Index-Total)
+                   END-IF
+           END-PERFORM
+           CLOSE ItemFile
+           IF Item-Index-Scanned > Item-Index-Total
+               DISPLAY ESC Red-On
+                   "Warning: item index truncated at 200 - "
+                   "some items will not appear in search."
+                   ESC Reset-Color
+           END-IF
+           MOVE "Y" TO Item-Index-Loaded
+           END-IF.
+
+       Find-Reorder-Point.
+           PERFORM Load-Setup
+           PERFORM Load-Category-List
+           MOVE Setup-Reorder-Point TO Effective-Reorder-Point
+           MOVE 1 TO IDX
+           PERFORM UNTIL IDX > Category-Total
+               IF Item-Category = Category-Index-Name(IDX)
+                   IF Category-Index-Reorder(IDX) NOT = 0
+                       MOVE Category-Index-Reorder(IDX)
+                           TO Effective-Reorder-Point
+                   END-IF
+                   MOVE Category-Total TO IDX
+               END-IF
+               ADD 1 TO IDX
+           END-PERFORM.
+
+       Load-Setup.
+           OPEN INPUT SetupFile
+           IF File-Status = "35"
+               OPEN OUTPUT SetupFile
+               CLOSE SetupFile
+               OPEN INPUT SetupFile
+           END-IF
+           READ SetupFile
+               AT END
+                   MOVE 500 TO Setup-Tax
+                   MOVE 10 TO Setup-Reorder-Point
+           END-READ
+           CLOSE SetupFile.
+
+       Save-Setup.
+           OPEN OUTPUT SetupFile
+           WRITE Setup-Record
+           CLOSE SetupFile.
+
+       Write-Audit.
+           OPEN EXTEND AuditFile
+           IF File-Status = "35"
+               OPEN OUTPUT AuditFile
+               CLOSE AuditFile
+               OPEN EXTEND AuditFile
+           END-IF
+           MOVE Input-ID TO Audit-Admin-ID
+           ACCEPT Audit-Date FROM DATE YYYYMMDD
+           ACCEPT Audit-Time FROM TIME
+           WRITE Audit-Record
+           CLOSE AuditFile.
+
+       Find-Login-Attempt.
+           MOVE 0 TO Login-Max-Key
+           MOVE "N" TO Login-Found
+           MOVE "N" TO EOF
+           PERFORM UNTIL EOF = "Y"
+               READ LoginAttemptFile NEXT RECORD
+                   AT END
+                       MOVE "Y" TO EOF
+                   NOT AT END
+                       IF Login-Relative-Key > Login-Max-Key
+                           MOVE Login-Relative-Key TO Login-Max-Key
+                       END-IF
+                       IF Login-Attempt-ID = Input-ID
+                          AND Login-Attempt-Role = Login-Role-Code
+                           MOVE "Y" TO Login-Found
+                           MOVE "Y" TO EOF
+                       END-IF
+           END-PERFORM.
+
+       Check-Login-Lock.
+           OPEN I-O LoginAttemptFile
+           IF File-Status = "35"
+               OPEN OUTPUT LoginAttemptFile
+               CLOSE LoginAttemptFile
+               OPEN I-O LoginAttemptFile
+           END-IF
+           PERFORM Find-Login-Attempt
+           MOVE "N" TO Login-Locked
+           IF Login-Found = "Y" AND Login-Lock-Date > 0
+               ACCEPT WS-Login-Today FROM DATE YYYYMMDD
+               ACCEPT WS-Login-Time-Raw FROM TIME
+               MOVE WS-Login-Time-Raw(1:6) TO WS-Login-Now
+               IF WS-Login-Today < Login-Lock-Date
+                  OR (WS-Login-Today = Login-Lock-Date
+                      AND WS-Login-Now < Login-Lock-Time)
+                   MOVE "Y" TO Login-Locked
+               END-IF
+           END-IF
+           CLOSE LoginAttemptFile.
+
+       Record-Login-Failure.
+           OPEN I-O LoginAttemptFile
+           IF File-Status = "35"
+               OPEN OUTPUT LoginAttemptFile
+               CLOSE LoginAttemptFile
+               OPEN I-O LoginAttemptFile
+           END-IF
+           PERFORM Find-Login-Attempt
+           IF Login-Found = "Y"
+      *>      Login-Fail-Count is PIC 9(2) - saturate at 99 instead of
+      *>      wrapping back to 00, which would silently clear the
+      *>      lockout right when an attacker has proven they are
+      *>      actually brute-forcing this ID.
+               IF Login-Fail-Count < 99
+                   ADD 1 TO Login-Fail-Count
+               END-IF
+           ELSE
+               ADD 1 TO Login-Max-Key
+               MOVE Login-Max-Key TO Login-Relative-Key
+               MOVE Input-ID TO Login-Attempt-ID
+               MOVE Login-Role-Code TO Login-Attempt-Role
+               MOVE 1 TO Login-Fail-Count
+               MOVE 0 TO Login-Lock-Date
+               MOVE 0 TO Login-Lock-Time
+           END-IF
+
+           IF Login-Fail-Count >= Login-Fail-Limit
+               COMPUTE Login-Delay-Seconds =
+                   (Login-Fail-Count - Login-Fail-Limit + 1) * 30
+               ACCEPT WS-Login-Today FROM DATE YYYYMMDD
+               ACCEPT WS-Login-Time-Raw FROM TIME
+               MOVE WS-Login-Time-Raw(1:2) TO WS-Login-HH2
+               MOVE WS-Login-Time-Raw(3:2) TO WS-Login-MM2
+               MOVE WS-Login-Time-Raw(5:2) TO WS-Login-SS2
+               COMPUTE Login-Total-Seconds =
+                   (WS-Login-HH2 * 3600) + (WS-Login-MM2 * 60)
+                   + WS-Login-SS2 + Login-Delay-Seconds
+               MOVE WS-Login-Today TO Login-Lock-Date
+               IF Login-Total-Seconds NOT < 86400
+                   SUBTRACT 86400 FROM Login-Total-Seconds
+                   COMPUTE Login-Lock-Date = FUNCTION DATE-OF-INTEGER
+                       (FUNCTION INTEGER-OF-DATE(WS-Login-Today) + 1)
+               END-IF
+               DIVIDE Login-Total-Seconds BY 3600
+                   GIVING WS-Login-HH2 REMAINDER Login-Remain-Sec
+               DIVIDE Login-Remain-Sec BY 60
+                   GIVING WS-Login-MM2 REMAINDER WS-Login-SS2
+               COMPUTE Login-Lock-Time =
+                   (WS-Login-HH2 * 10000) + (WS-Login-MM2 * 100)
+                   + WS-Login-SS2
+           END-IF
+
+           IF Login-Found = "Y"
+               REWRITE Login-Attempt-Record INVALID KEY
+                   DISPLAY ESC Red-On
+                   "Error: Unable to rewrite record." ESC Reset-Color
+               END-REWRITE
+           ELSE
+               WRITE Login-Attempt-Record INVALID KEY
+                   DISPLAY ESC Red-On
+                   "Error: Unable to write record." ESC Reset-Color
+               END-WRITE
+           END-IF
+           CLOSE LoginAttemptFile.
+
+       Record-Login-Success.
+           OPEN I-O LoginAttemptFile
+           IF File-Status = "35"
+               OPEN OUTPUT LoginAttemptFile
+               CLOSE LoginAttemptFile
+               OPEN I-O LoginAttemptFile
+           END-IF
+           PERFORM Find-Login-Attempt
+           IF Login-Found = "Y"
+               MOVE 0 TO Login-Fail-Count
+               MOVE 0 TO Login-Lock-Date
+               MOVE 0 TO Login-Lock-Time
+               REWRITE Login-Attempt-Record INVALID KEY
+                   DISPLAY ESC Red-On
+                   "Error: Unable to rewrite record." ESC Reset-Color
+               END-REWRITE
+           END-IF
+           CLOSE LoginAttemptFile.
+
+       View-Category.
+           PERFORM Load-Category-List
+           DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
+               Bold-Off
+            DISPLAY a a a b ESC Blue-On Bold-On "Category" Bold-Off
+            ESC Reset-Color
+            DISPLAY Bold-On e10 e10 e10 e10 e10 e10 e10 e10 e10 Bold-Off
+            MOVE 1 TO IDX
+            PERFORM UNTIL IDX > Category-Total
+                DISPLAY IDX ". " Category-Index-Name(IDX)
+                        "   Reorder Point: "
+                        Category-Index-Reorder(IDX)
+                ADD 1 TO IDX
+            END-PERFORM
+            DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
+               Bold-Off
+           PERFORM CategoryProcess.
+
+       Add-Category.
+           DISPLAY " "
+           DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10 Bold-Off
+           PERFORM Load-Category-List
+           IF Category-Total NOT < 10
+               DISPLAY ESC Red-On
+                   "Category list is full. Cannot add more categories."
+                   ESC Reset-Color
+               PERFORM CategoryProcess
+           ELSE
+               DISPLAY "Enter New Category Name: "
+               ACCEPT Input-Category-Name
+               MOVE "N" TO Found
+               MOVE 1 TO IDX
+               PERFORM UNTIL IDX > Category-Total
+                   IF FUNCTION LOWER-CASE(Category-Index-Name(IDX)) =
+                       FUNCTION LOWER-CASE(Input-Category-Name)
+                       MOVE "Y" TO Found
+                   END-IF
+                   ADD 1 TO IDX
+               END-PERFORM
+               IF Found = "Y"
+                   DISPLAY ESC Red-On
+                   DISPLAY "Category already exists!"
+                   DISPLAY ESC Reset-Color
+                   PERFORM Add-Category
+               ELSE
+                   DISPLAY "Reorder Point (0 = use setup default): "
+                   ACCEPT Category-Reorder-Point
+                   OPEN EXTEND CategoryFile
+                   MOVE Input-Category-Name TO Category-Name
+                   WRITE Category-Record
+                   CLOSE CategoryFile
+                   DISPLAY " "
+                   DISPLAY ESC Green-On
+                       "Category added successfully." ESC Reset-Color
+                   DISPLAY " "
+                   PERFORM CategoryProcess
+               END-IF
+           END-IF.
+
+       Rename-Category.
+           DISPLAY " "
+           DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10 Bold-Off
+           PERFORM Load-Category-List
+           IF Category-Total = 0
+               DISPLAY ESC Red-On
+               DISPLAY "No categories to rename."
+               DISPLAY ESC Reset-Color
+               PERFORM CategoryProcess
+           ELSE
+               MOVE 1 TO IDX
+               PERFORM UNTIL IDX > Category-Total
+                   DISPLAY IDX ". " Category-Index-Name(IDX)
+                   ADD 1 TO IDX
+               END-PERFORM
+               DISPLAY "Enter the number of the category to rename: "
+               ACCEPT INPUT-IDX
+               IF INPUT-IDX < 1 OR INPUT-IDX > Category-Total
+                   DISPLAY ESC Red-On
+                   DISPLAY "Invalid selection."
+                   DISPLAY ESC Reset-Color
+                   PERFORM Rename-Category
+               ELSE
+                   MOVE Category-Index-Name(INPUT-IDX)
+                       TO Category-Old-Name
+                   DISPLAY "Enter the new name for this category: "
+                   ACCEPT Input-Category-Name
+                   MOVE "N" TO Found
+                   MOVE 1 TO IDX
+                   PERFORM UNTIL IDX > Category-Total
+                       IF IDX NOT = INPUT-IDX AND
+                           FUNCTION LOWER-CASE(Category-Index-Name(IDX))
+                           = FUNCTION LOWER-CASE(Input-Category-Name)
+                           MOVE "Y" TO Found
+                       END-IF
+                       ADD 1 TO IDX
+                   END-PERFORM
+                   IF Found = "Y"
+                       DISPLAY ESC Red-On
+                       DISPLAY "Category already exists!"
+                       DISPLAY ESC Reset-Color
+                       PERFORM Rename-Category
+                   ELSE
+                       MOVE Input-Category-Name
+                           TO Category-Index-Name(INPUT-IDX)
+                       OPEN OUTPUT CategoryFile
+                       MOVE 1 TO IDX
+                       PERFORM UNTIL IDX > Category-Total
+                           MOVE Category-Index-Name(IDX)
+                               TO Category-Name
+                           MOVE Category-Index-Reorder(IDX)
+                               TO Category-Reorder-Point
+                           WRITE Category-Record
+                           ADD 1 TO IDX
+                       END-PERFORM
+                       CLOSE CategoryFile
+                       PERFORM Rename-Category-Cascade
+                       DISPLAY " "
+                       DISPLAY ESC Green-On
+                       DISPLAY "Category renamed successfully."
+                       DISPLAY ESC Reset-Color
+                       DISPLAY " "
+                       PERFORM CategoryProcess
+                   END-IF
+               END-IF
+           END-IF.
+
+       Rename-Category-Cascade.
+           OPEN I-O ItemFile
+           MOVE "N" TO EOF
+           PERFORM UNTIL EOF = "Y"
+               READ ItemFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF
+                   EXIT PERFORM
+               NOT AT END
+                   IF Item-Category = Category-Old-Name
+                       MOVE Input-Category-Name TO Item-Category
+                       REWRITE Item-Record
+                       MOVE "N" TO Item-Index-Loaded
+                   END-IF
+           END-PERFORM
+           CLOSE ItemFile.
+
+       Delete-Category.
+           DISPLAY " "
+           DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10 Bold-Off
+           PERFORM Load-Category-List
+           IF Category-Total = 0
+               DISPLAY ESC Red-On
+               DISPLAY "No categories to delete."
+               DISPLAY ESC Reset-Color
+               PERFORM CategoryProcess
+           ELSE
+               MOVE 1 TO IDX
+               PERFORM UNTIL IDX > Category-Total
+                   DISPLAY IDX ". " Category-Index-Name(IDX)
+                   ADD 1 TO IDX
+               END-PERFORM
+               DISPLAY "Enter the number of the category to delete: "
+               ACCEPT INPUT-IDX
+               IF INPUT-IDX < 1 OR INPUT-IDX > Category-Total
+                   DISPLAY ESC Red-On
+                   DISPLAY "Invalid selection."
+                   DISPLAY ESC Reset-Color
+                   PERFORM Delete-Category
+               ELSE
+                   MOVE Category-Index-Name(INPUT-IDX)
+                       TO Category-Old-Name
+                   PERFORM Check-Category-In-Use
+                   IF Category-In-Use = "Y"
+                       DISPLAY ESC Red-On
+                       DISPLAY "Cannot delete: category used by items."
+                       DISPLAY ESC Reset-Color
+                       PERFORM CategoryProcess
+                   ELSE
+                       OPEN OUTPUT CategoryFile
+                       MOVE 1 TO IDX
+                       PERFORM UNTIL IDX > Category-Total
+                           IF IDX NOT = INPUT-IDX
+                               MOVE Category-Index-Name(IDX)
+                                   TO Category-Name
+                               MOVE Category-Index-Reorder(IDX)
+                                   TO Category-Reorder-Point
+                               WRITE Category-Record
+                           END-IF
+                           ADD 1 TO IDX
+                       END-PERFORM
+                       CLOSE CategoryFile
+                       DISPLAY " "
+                       DISPLAY ESC Green-On
+                       DISPLAY "Category deleted successfully."
+                       DISPLAY ESC Reset-Color
+                       DISPLAY " "
+                       PERFORM CategoryProcess
+                   END-IF
+               END-IF
+           END-IF.
+
+       Check-Category-In-Use.
+           MOVE "N" TO Category-In-Use
+           OPEN INPUT ItemFile
+           MOVE "N" TO EOF
+           PERFORM UNTIL EOF = "Y"
+               READ ItemFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF
+                   EXIT PERFORM
+               NOT AT END
+                   IF Item-Category = Category-Old-Name
+                       MOVE "Y" TO Category-In-Use
+                       MOVE "Y" TO EOF
+                       EXIT PERFORM
+                   END-IF
+           END-PERFORM
+           CLOSE ItemFile.
+
+       Set-Category-Reorder.
+           DISPLAY " "
+           DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10 Bold-Off
+           PERFORM Load-Category-List
+           IF Category-Total = 0
+               DISPLAY ESC Red-On
+               DISPLAY "No categories yet."
+               DISPLAY ESC Reset-Color
+               PERFORM CategoryProcess
+           ELSE
+               MOVE 1 TO IDX
+               PERFORM UNTIL IDX > Category-Total
+                   DISPLAY IDX ". " Category-Index-Name(IDX)
+                           "   Reorder Point: "
+                           Category-Index-Reorder(IDX)
+                   ADD 1 TO IDX
+               END-PERFORM
+               DISPLAY "Enter the number of the category: "
+               ACCEPT INPUT-IDX
+               IF INPUT-IDX < 1 OR INPUT-IDX > Category-Total
+                   DISPLAY ESC Red-On
+                   DISPLAY "Invalid selection."
+                   DISPLAY ESC Reset-Color
+                   PERFORM Set-Category-Reorder
+               ELSE
+                   DISPLAY "Reorder Point (0 = use setup default): "
+                   ACCEPT Category-Index-Reorder(INPUT-IDX)
+                   OPEN OUTPUT CategoryFile
+                   MOVE 1 TO IDX
+                   PERFORM UNTIL IDX > Category-Total
+                       MOVE Category-Index-Name(IDX) TO Category-Name
+                       MOVE Category-Index-Reorder(IDX)
+                           TO Category-Reorder-Point
+                       WRITE Category-Record
+                       ADD 1 TO IDX
+                   END-PERFORM
+                   CLOSE CategoryFile
+                   DISPLAY " "
+                   DISPLAY ESC Green-On
+                   DISPLAY "Reorder point updated successfully."
+                   DISPLAY ESC Reset-Color
+                   DISPLAY " "
+                   PERFORM CategoryProcess
+               END-IF
+           END-IF.
+
        Add-Item.
                DISPLAY" "
               DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
@@ -877,6 +1564,7 @@
                    DISPLAY ESC Red-On"Input data are wrong!!! "
                    ESC Reset-Color
                    END-WRITE
+                   MOVE "N" TO Item-Index-Loaded
 
                   IF File-Status = "00"
                      DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
@@ -1002,28 +1690,94 @@
                        "Please choose only (1,2,3,4,0)" ESC Reset-Color
                        PERFORM DiscountProcess
                END-EVALUATE.
-       sale.
+
+       SetupProcess.
+           PERFORM Load-Setup
            DISPLAY " "
            DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                Bold-Off
-           DISPLAY a a a  Bold-On"Login Form"Bold-Off
-           DISPLAY Bold-On e10 e10 e10 e10 e10 e10 e10 e10 e10
-               Bold-Off
-           DISPLAY "Enter Casher Id: "
-           ACCEPT Input-ID
-           DISPLAY "Enter Password: "
-           ACCEPT Input-Password
+           DISPLAY a a a b ESC Yellow-On Bold-On "Setup Processes"
+           Bold-Off ESC Reset-Color
+           DISPLAY Bold-On e10 e10 e10 e10 e10 e10 e10 e10 e10 Bold-Off
+           DISPLAY "Current Tax           : $" Setup-Tax
+           DISPLAY "Current Reorder Point : " Setup-Reorder-Point
            DISPLAY " "
-
-           OPEN INPUT CasherFile
-           MOVE "N" TO Casher-permission
-           MOVE "N" TO EF
-           PERFORM UNTIL EF = "Y"
-               READ CasherFile
-                   AT END
-                       MOVE "Y" TO EF
-               NOT AT END
-                   IF Casher-ID = Input-ID
+               DISPLAY a b "1. Update Tax"
+               DISPLAY a b "2. Update Default Reorder Point"
+               DISPLAY " "
+               DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
+               Bold-Off
+               DISPLAY Bold-On "0. Back" Bold-Off
+               DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
+               Bold-Off
+               DISPLAY "Enter Choose Option:"
+               ACCEPT User-Choice
+               EVALUATE User-Choice
+                   WHEN "1"
+                       PERFORM Update-Tax
+                   WHEN "2"
+                       PERFORM Update-Reorder-Point
+                   WHEN "0"
+                       PERFORM NextProcess
+                   WHEN OTHER
+                       DISPLAY ESC Red-On
+                       "Please choose only (1,2,0)" ESC Reset-Color
+                       PERFORM SetupProcess
+               END-EVALUATE.
+
+       Update-Tax.
+           DISPLAY " "
+           DISPLAY "Enter New Tax Amount: "
+           ACCEPT Setup-Tax
+           PERFORM Save-Setup
+           DISPLAY ESC Green-On "Tax updated successfully."
+           ESC Reset-Color
+           DISPLAY " "
+           PERFORM SetupProcess.
+
+       Update-Reorder-Point.
+           DISPLAY " "
+           DISPLAY "Enter New Default Reorder Point: "
+           ACCEPT Setup-Reorder-Point
+           PERFORM Save-Setup
+           DISPLAY ESC Green-On
+               "Default reorder point updated successfully."
+           ESC Reset-Color
+           DISPLAY " "
+           PERFORM SetupProcess.
+
+       sale.
+           DISPLAY " "
+           DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
+               Bold-Off
+           DISPLAY a a a  Bold-On"Login Form"Bold-Off
+           DISPLAY Bold-On e10 e10 e10 e10 e10 e10 e10 e10 e10
+               Bold-Off
+           DISPLAY "Enter Casher Id: "
+           ACCEPT Input-ID
+           MOVE "C" TO Login-Role-Code
+           PERFORM Check-Login-Lock
+           IF Login-Locked = "Y"
+               DISPLAY ESC Red-On
+               "Account locked due to repeated failed attempts."
+               ESC Reset-Color
+               DISPLAY ESC Red-On "Try again after: " Login-Lock-Date
+               " " Login-Lock-Time ESC Reset-Color
+               PERFORM Dashborad
+           ELSE
+           DISPLAY "Enter Password: "
+           ACCEPT Input-Password
+           DISPLAY " "
+
+           OPEN INPUT CasherFile
+           MOVE "N" TO Casher-permission
+           MOVE "N" TO EF
+           PERFORM UNTIL EF = "Y"
+               READ CasherFile
+                   AT END
+                       MOVE "Y" TO EF
+               NOT AT END
+                   IF Casher-ID = Input-ID
                        AND
                       Casher-PW = Input-Password
                        MOVE "Y" TO EF
@@ -1036,6 +1790,7 @@
            CLOSE CasherFile
 
            IF Casher-permission = "Y"
+             PERFORM Record-Login-Success
              DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                Bold-Off
              DISPLAY ESC Blue-On  "Login successful. Welcome, "Casher-ID
@@ -1043,9 +1798,11 @@
              DISPLAY " "
              PERFORM Sale-Process
            ELSE
+               PERFORM Record-Login-Failure
                DISPLAY ESC Red-On  "Login failed.Login try again!!!!!"
                ESC Reset-Color
                perform Sale
+           END-IF
            END-IF.
 
 
@@ -1087,6 +1844,7 @@
                    WHEN "1"
                    DISPLAY " "
 
+                       PERFORM Resume-Pending-Sale
                        OPEN I-O CartFile
                         IF File-Status = "35"
       *            >          DISPLAY "File does not exist. Creating file..."
@@ -1100,7 +1858,9 @@
                            AT END
                                MOVE "Y" TO EOF
                            NOT AT END
-                               DELETE CartFile
+                               IF Cart-Casher-ID = Input-ID
+                                   DELETE CartFile
+                               END-IF
                        END-PERFORM
                        CLOSE CartFile
                        PERFORM Casher-Home
@@ -1164,6 +1924,7 @@
                    MOVE Item-Price TO Item-Price-Display
                    MOVE FUNCTION TRIM(Item-ID-Display)
                        TO String-Format
+                   PERFORM Find-Reorder-Point
                    IF Item-Qty = 0
                    DISPLAY String-Format       A2
                            Item-Name           A1
@@ -1175,14 +1936,14 @@
                            ESC Reset-Color
 
 
-                   ELSE IF Item-Qty < 10
+                   ELSE IF Item-Qty < Effective-Reorder-Point
                    DISPLAY String-Format       A2
                            Item-Name           A1
                            Item-Category       A5
                            Item-Qty-Display    A1
                            Item-Price-Display"$"  A3
                            ESC Yellow-On
-                           "<<Item quantity is less than 10>>"
+                           "<<Item quantity is low>>"
                            ESC Reset-Color
                    END-IF
             END-PERFORM
@@ -1249,6 +2010,7 @@
                 CLOSE HistoryFile
                 MOVE FUNCTION TRIM(Item-ID-Display)
                        TO String-Format
+                PERFORM Find-Reorder-Point
                 IF Item-Qty = 0
                            DISPLAY String-Format           A2
                                    Item-Name               A1
@@ -1259,7 +2021,7 @@
                                     ESC Red-On
                                     "<<Item quantity out of Stock>>"
                                     ESC Reset-Color
-                       ELSE IF Item-Qty < 10
+                       ELSE IF Item-Qty < Effective-Reorder-Point
                            DISPLAY String-Format           A2
                                    Item-Name               A1
                                    Item-Category           A5
@@ -1267,7 +2029,7 @@
                                    Item-Price-Display"$"   A8
                                    Buy-Sale"$"
                                     ESC Yellow-On
-                                    "<<Item quantity is less than 10>>"
+                                    "<<Item quantity is low>>"
                                     ESC Reset-Color
                        ELSE
                            DISPLAY String-Format           A2
@@ -1311,6 +2073,7 @@
                 MOVE FUNCTION TRIM(Item-ID-Display)
                        TO String-Format
 
+                PERFORM Find-Reorder-Point
                 IF Item-Qty = 0
                            DISPLAY String-Format           A2
                                    Item-Name               A1
@@ -1320,14 +2083,14 @@
                                     ESC Red-On
                                     "<<Item quantity out of Stock>>"
                                     ESC Reset-Color
-                       ELSE IF Item-Qty < 10
+                       ELSE IF Item-Qty < Effective-Reorder-Point
                            DISPLAY String-Format           A2
                                    Item-Name               A1
                                    Item-Category           A10 A10
                                    Item-Qty-Display        A5
                                    Item-Price-Display"$"   A3
                                     ESC Yellow-On
-                                    "<<Item quantity is less than 10>>"
+                                    "<<Item quantity is low>>"
                                     ESC Reset-Color
                        ELSE
                            DISPLAY String-Format           A2
@@ -1442,13 +2205,19 @@
                                    Item-Price-Display"$"
             DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10 Bold-Off
                    Display " "
+                   MOVE Item-Name TO Audit-Old-Value
                    DISPLAY "Enter New Item Name: "
                    ACCEPT Item-Name
                    REWRITE Item-Record INVALID KEY
                    DISPLAY "Error: Unable to rewrite record."
                    END-REWRITE
+                   MOVE "N" TO Item-Index-Loaded
 
                    IF File-Status = "00"
+                       MOVE "RENAME" TO Audit-Action
+                       MOVE FUNCTION TRIM(Item-ID-Display) TO Audit-Key
+                       MOVE Item-Name TO Audit-New-Value
+                       PERFORM Write-Audit
                        DISPLAY Bold-On
                        H10 H10 H10 H10 H10 H10 H10 H10 H10
                        Bold-Off
@@ -1492,6 +2261,12 @@
                Reset-Color
             NOT INVALID KEY
                IF File-Status = "00"
+                   MOVE "N" TO Item-Index-Loaded
+                   MOVE "DELETE" TO Audit-Action
+                   MOVE FUNCTION TRIM(Item-ID-Display) TO Audit-Key
+                   MOVE Item-Name TO Audit-Old-Value
+                   MOVE SPACES TO Audit-New-Value
+                   PERFORM Write-Audit
                    DISPLAY " "
                    DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                    Bold-Off
@@ -1560,6 +2335,7 @@
                 CLOSE HistoryFile
                 MOVE FUNCTION TRIM(Item-ID-Display)
                        TO String-Format
+                PERFORM Find-Reorder-Point
                 IF Item-Qty = 0
                            DISPLAY String-Format           A2
                                    Item-Name               A1
@@ -1570,7 +2346,7 @@
                                     ESC Red-On
                                     "<<Item quantity out of Stock>>"
                                     ESC Reset-Color
-                       ELSE IF Item-Qty < 10
+                       ELSE IF Item-Qty < Effective-Reorder-Point
                            DISPLAY String-Format           A2
                                    Item-Name               A1
                                    Item-Category           A5
@@ -1578,7 +2354,7 @@
                                    Item-Price-Display"$"   A8
                                    Buy-Sale"$"
                                     ESC Yellow-On
-                                    "<<Item quantity is less than 10>>"
+                                    "<<Item quantity is low>>"
                                     ESC Reset-Color
                        ELSE
                            DISPLAY String-Format           A2
@@ -1663,6 +2439,7 @@
                 CLOSE HistoryFile
                 MOVE FUNCTION TRIM(Item-ID-Display)
                        TO String-Format
+                PERFORM Find-Reorder-Point
                 IF Item-Qty = 0
                            DISPLAY String-Format           A2
                                    Item-Name               A1
@@ -1673,7 +2450,7 @@
                                     ESC Red-On
                                     "<<Item quantity out of Stock>>"
                                     ESC Reset-Color
-                       ELSE IF Item-Qty < 10
+                       ELSE IF Item-Qty < Effective-Reorder-Point
                            DISPLAY String-Format           A2
                                    Item-Name               A1
                                    Item-Category           A5
@@ -1681,7 +2458,7 @@
                                    Item-Price-Display"$"   A8
                                    Buy-Sale"$"
                                     ESC Yellow-On
-                                    "<<Item quantity is less than 10>>"
+                                    "<<Item quantity is low>>"
                                     ESC Reset-Color
                        ELSE
                            DISPLAY String-Format           A2
@@ -1701,6 +2478,14 @@
                    END-REWRITE
 
                    IF File-Status = "00"
+                       MOVE "PRICE" TO Audit-Action
+                       MOVE FUNCTION TRIM(Item-ID-Display) TO Audit-Key
+                       MOVE FUNCTION TRIM(Item-Price-Display)
+                           TO Audit-Old-Value
+                       MOVE Item-Price TO Audit-New-Display
+                       MOVE FUNCTION TRIM(Audit-New-Display)
+                           TO Audit-New-Value
+                       PERFORM Write-Audit
                        DISPLAY Bold-On
                        H10 H10 H10 H10 H10 H10 H10 H10 H10
                    Bold-Off
@@ -1724,23 +2509,25 @@
 
        UpdateName.
 
-           OPEN INPUT ItemFile
-           MOVE "N" TO EOF
            MOVE "N" TO Found
 
-           OPEN INPUT ItemFile
+           PERFORM Load-Item-Index
 
            DISPLAY "Enter Item Name: "
            ACCEPT Input-Item-Name
 
-           PERFORM UNTIL EOF = "Y"
-               READ ItemFile NEXT RECORD
-                   AT END
-                       MOVE "Y" TO EOF
-                       EXIT PERFORM
-                   NOT AT END
-                       IF FUNCTION LOWER-CASE(Item-Name) =
-                           FUNCTION LOWER-CASE(Input-Item-Name)
+           PERFORM VARYING Item-Index-IDX FROM 1 BY 1
+               UNTIL Item-Index-IDX > Item-Index-Total
+                   OR Found = "Y"
+               IF FUNCTION LOWER-CASE(Item-Index-Name(Item-Index-IDX)) =
+                   FUNCTION LOWER-CASE(Input-Item-Name)
+
+                   MOVE Item-Index-ID(Item-Index-IDX) TO RelativeKey
+                   OPEN INPUT ItemFile
+                   READ ItemFile INVALID KEY
+                       DISPLAY ESC Red-On "Error: Record not found."
+                       ESC Reset-Color
+                   NOT INVALID KEY
 
                            MOVE Item-ID TO Item-ID-Display
                    MOVE Item-Qty TO Item-Qty-Display
@@ -1783,6 +2570,7 @@
                 CLOSE HistoryFile
                 MOVE FUNCTION TRIM(Item-ID-Display)
                        TO String-Format
+                PERFORM Find-Reorder-Point
                 IF Item-Qty = 0
                            DISPLAY String-Format           A2
                                    Item-Name               A1
@@ -1793,7 +2581,7 @@
                                     ESC Red-On
                                     "<<Item quantity out of Stock>>"
                                     ESC Reset-Color
-                       ELSE IF Item-Qty < 10
+                       ELSE IF Item-Qty < Effective-Reorder-Point
                            DISPLAY String-Format           A2
                                    Item-Name               A1
                                    Item-Category           A5
@@ -1801,7 +2589,7 @@
                                    Item-Price-Display"$"   A8
                                    Buy-Sale"$"
                                     ESC Yellow-On
-                                    "<<Item quantity is less than 10>>"
+                                    "<<Item quantity is low>>"
                                     ESC Reset-Color
                        ELSE
                            DISPLAY String-Format           A2
@@ -1813,11 +2601,10 @@
                        END-IF
 
                            MOVE "Y" TO Found
-                           MOVE "Y" TO EOF    *> Stop loop after finding the item
-
-                       END-IF
+                   END-READ
+                   CLOSE ItemFile
+               END-IF
            END-PERFORM
-           CLOSE ItemFile
            IF Found NOT = "Y"
 
            DISPLAY ESC Red-On "! Please enter only item name !"
@@ -1838,6 +2625,14 @@
                END-REWRITE
 
                IF File-Status = "00"
+                   MOVE "PRICE" TO Audit-Action
+                   MOVE FUNCTION TRIM(Item-ID-Display) TO Audit-Key
+                   MOVE FUNCTION TRIM(Item-Price-Display)
+                       TO Audit-Old-Value
+                   MOVE Item-Price TO Audit-New-Display
+                   MOVE FUNCTION TRIM(Audit-New-Display)
+                       TO Audit-New-Value
+                   PERFORM Write-Audit
                    DISPLAY " "
                   DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                        Bold-Off
@@ -1983,6 +2778,7 @@
            ACCEPT History-Quantity
            DISPLAY "Enter Unit of Price: "
            ACCEPT History-Unit-Of-Price
+           MOVE History-ID TO History-Relative-Key
            WRITE History-Record
            DISPLAY " "
            DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
@@ -2303,6 +3099,12 @@
                END-WRITE
 
                IF File-Status = "00"
+                   MOVE "ADD-DISC" TO Audit-Action
+                   MOVE FUNCTION TRIM(Discount-ID-Display) TO Audit-Key
+                   MOVE SPACES TO Audit-Old-Value
+                   STRING "L" Limit-Amount "P" Percent
+                       DELIMITED BY SIZE INTO Audit-New-Value
+                   PERFORM Write-Audit
                    DISPLAY " "
                    DISPLAY Bold-On
                    H10 H10 H10 H10 H10 H10 H10 H10 H10
@@ -2373,6 +3175,8 @@
                     DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                     Bold-Off
 
+                    STRING "L" Limit-Amount "P" Percent
+                        DELIMITED BY SIZE INTO Audit-Old-Value
 
                    DISPLAY "Enter Limit Amount: "
                    ACCEPT Limit-Amount
@@ -2494,6 +3298,11 @@
                END-REWRITE
 
                IF File-Status = "00"
+                   MOVE "UPD-DISC" TO Audit-Action
+                   MOVE FUNCTION TRIM(Discount-ID-Display) TO Audit-Key
+                   STRING "L" Limit-Amount "P" Percent
+                       DELIMITED BY SIZE INTO Audit-New-Value
+                   PERFORM Write-Audit
                    DISPLAY " "
                    DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                     Bold-Off
@@ -2518,6 +3327,15 @@
             DISPLAY "Enter Discount-ID to Delete: "
             ACCEPT RelativeKey
 
+            MOVE SPACES TO Audit-Old-Value
+            READ DiscountFile INVALID KEY
+                DISPLAY "Error: Record not found."
+            NOT INVALID KEY
+                MOVE Discount-ID TO Discount-ID-Display
+                STRING "L" Limit-Amount "P" Percent
+                    DELIMITED BY SIZE INTO Audit-Old-Value
+            END-READ
+
             DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                    Bold-Off
             DISPLAY "Are you sure want to delete?"
@@ -2544,6 +3362,10 @@
                ESC Reset-Color
             NOT INVALID KEY
                IF File-Status = "00"
+                   MOVE "DEL-DISC" TO Audit-Action
+                   MOVE FUNCTION TRIM(Discount-ID-Display) TO Audit-Key
+                   MOVE SPACES TO Audit-New-Value
+                   PERFORM Write-Audit
                    DISPLAY " "
            DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                     Bold-Off
@@ -2600,7 +3422,8 @@
                            AT END
                                MOVE "Y" TO EOF
                            NOT AT END
-                               IF Cart-Record NOT = ""
+                               IF Cart-Record NOT = "" AND
+                                   Cart-Casher-ID = Input-ID
                                    MOVE "Y" TO Cart-Flag
                                END-IF
                            END-READ
@@ -2729,6 +3552,7 @@
                 CLOSE HistoryFile
                 MOVE FUNCTION TRIM(Item-ID-Display)
                        TO String-Format
+                PERFORM Find-Reorder-Point
                 IF Item-Qty = 0
                            DISPLAY String-Format           A2
                                    Item-Name               A1
@@ -2739,7 +3563,7 @@
                                     ESC Red-On
                                     "<<Item quantity out of Stock>>"
                                     ESC Reset-Color
-                       ELSE IF Item-Qty < 10
+                       ELSE IF Item-Qty < Effective-Reorder-Point
                            DISPLAY String-Format           A2
                                    Item-Name               A1
                                    Item-Category           A5
@@ -2747,7 +3571,7 @@
                                    Item-Price-Display"$"   A8
                                    Buy-Sale"$"
                                     ESC Yellow-On
-                                    "<<Item quantity is less than 10>>"
+                                    "<<Item quantity is low>>"
                                     ESC Reset-Color
                        ELSE
                            DISPLAY String-Format           A2
@@ -2765,22 +3589,25 @@
            DISPLAY " "
            DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                    Bold-Off
-           MOVE "N" TO EOF
            MOVE "N" TO Found
 
-           OPEN INPUT ItemFile
+           PERFORM Load-Item-Index
 
            DISPLAY "Enter Item Name: "
            ACCEPT Input-Item-Name
 
-           PERFORM UNTIL EOF = "Y"
-               READ ItemFile NEXT RECORD
-                   AT END
-                       MOVE "Y" TO EOF
-                       EXIT PERFORM
-                   NOT AT END
-                       IF FUNCTION LOWER-CASE(Item-Name) =
-                           FUNCTION LOWER-CASE(Input-Item-Name)
+           PERFORM VARYING Item-Index-IDX FROM 1 BY 1
+               UNTIL Item-Index-IDX > Item-Index-Total
+                   OR Found = "Y"
+               IF FUNCTION LOWER-CASE(Item-Index-Name(Item-Index-IDX)) =
+                   FUNCTION LOWER-CASE(Input-Item-Name)
+
+                   MOVE Item-Index-ID(Item-Index-IDX) TO RelativeKey
+                   OPEN INPUT ItemFile
+                   READ ItemFile INVALID KEY
+                       DISPLAY ESC Red-On "Error: Record not found."
+                       ESC Reset-Color
+                   NOT INVALID KEY
 
                     DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                    Bold-Off
@@ -2811,11 +3638,10 @@
                                    Item-Price-Display"$"
 
                            MOVE "Y" TO Found
-                           MOVE "Y" TO EOF    *> Stop loop after finding the item
-
-                       END-IF
+                   END-READ
+                   CLOSE ItemFile
+               END-IF
            END-PERFORM
-           CLOSE ItemFile
            IF Found NOT = "Y"
            DISPLAY ESC Red-On
            DISPLAY "! Please enter only item name !"
@@ -2827,22 +3653,25 @@
            DISPLAY " "
            DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                    Bold-Off
-           MOVE "N" TO EOF
            MOVE "N" TO Found
 
-           OPEN INPUT ItemFile
+           PERFORM Load-Item-Index
 
            DISPLAY "Enter Item Name: "
            ACCEPT Input-Item-Name
 
-           PERFORM UNTIL EOF = "Y"
-               READ ItemFile NEXT RECORD
-                   AT END
-                       MOVE "Y" TO EOF
-                       EXIT PERFORM
-                   NOT AT END
-                       IF FUNCTION LOWER-CASE(Item-Name) =
-                           FUNCTION LOWER-CASE(Input-Item-Name)
+           PERFORM VARYING Item-Index-IDX FROM 1 BY 1
+               UNTIL Item-Index-IDX > Item-Index-Total
+                   OR Found = "Y"
+               IF FUNCTION LOWER-CASE(Item-Index-Name(Item-Index-IDX)) =
+                   FUNCTION LOWER-CASE(Input-Item-Name)
+
+                   MOVE Item-Index-ID(Item-Index-IDX) TO RelativeKey
+                   OPEN INPUT ItemFile
+                   READ ItemFile INVALID KEY
+                       DISPLAY ESC Red-On "Error: Record not found."
+                       ESC Reset-Color
+                   NOT INVALID KEY
 
                     DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                Bold-Off
@@ -2886,6 +3715,7 @@
                 CLOSE HistoryFile
                 MOVE FUNCTION TRIM(Item-ID-Display)
                        TO String-Format
+                PERFORM Find-Reorder-Point
                 IF Item-Qty = 0
                            DISPLAY String-Format           A2
                                    Item-Name               A1
@@ -2896,7 +3726,7 @@
                                     ESC Red-On
                                     "<<Item quantity out of Stock>>"
                                     ESC Reset-Color
-                       ELSE IF Item-Qty < 10
+                       ELSE IF Item-Qty < Effective-Reorder-Point
                            DISPLAY String-Format           A2
                                    Item-Name               A1
                                    Item-Category           A5
@@ -2904,7 +3734,7 @@
                                    Item-Price-Display"$"   A8
                                    Buy-Sale"$"
                                     ESC Yellow-On
-                                    "<<Item quantity is less than 10>>"
+                                    "<<Item quantity is low>>"
                                     ESC Reset-Color
                        ELSE
                            DISPLAY String-Format           A2
@@ -2915,11 +3745,10 @@
                                    Buy-Sale"$"
                        END-IF
                            MOVE "Y" TO Found
-                           MOVE "Y" TO EOF    *> Stop loop after finding the item
-
-                       END-IF
+                   END-READ
+                   CLOSE ItemFile
+               END-IF
            END-PERFORM
-           CLOSE ItemFile
            IF Found NOT = "Y"
            DISPLAY ESC Red-On
            DISPLAY "! Please enter only item name !"
@@ -2930,22 +3759,15 @@
            PERFORM SearchNextprocess.
        Find-Category-Item.
            PERFORM Category-Item
-            OPEN input ItemFile
-            MOVE "N" TO EOF
-             MOVE 0 TO Category-Count
-            PERFORM UNTIL EOF = "Y"
-
-               READ ItemFile NEXT RECORD
-               AT END
-                   MOVE "Y" TO EOF
-                   exit perform
-               NOT AT END
-                   IF Item-Category = Category-Index-Name(INPUT-IDX)
-                       ADD 1 TO Category-Count
-                   END-IF
+           PERFORM Load-Item-Index
+            MOVE 0 TO Category-Count
+            PERFORM VARYING Item-Index-IDX FROM 1 BY 1
+                UNTIL Item-Index-IDX > Item-Index-Total
+                IF Item-Index-Category(Item-Index-IDX) =
+                    Category-Index-Name(INPUT-IDX)
+                    ADD 1 TO Category-Count
+                END-IF
             END-PERFORM
-            CLOSE ItemFile
-            OPEN input ItemFile
             IF Category-Count > 0
 
                 DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
@@ -2963,32 +3785,34 @@
 
                 DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                 Bold-Off
-                MOVE "N" TO EOF
-                close ItemFile
-                open input ItemFile
-                PERFORM UNTIL EOF = "Y"
-                   READ ItemFile NEXT RECORD
-                   AT END
-                       MOVE "Y" TO EOF
-                       exit perform
-                   NOT AT END
-                       IF Item-Category = Category-Index-Name(INPUT-IDX)
-
-                           MOVE Item-ID TO Item-ID-Display
-                           MOVE Item-Qty TO Item-Qty-Display
-                           MOVE Item-Price TO Item-Price-Display
-                           MOVE FUNCTION TRIM(Item-ID-Display)
-                       TO String-Format
-                           DISPLAY String-Format           A2
+                OPEN INPUT ItemFile
+                PERFORM VARYING Item-Index-IDX FROM 1 BY 1
+                    UNTIL Item-Index-IDX > Item-Index-Total
+                       IF Item-Index-Category(Item-Index-IDX) =
+                           Category-Index-Name(INPUT-IDX)
+
+                           MOVE Item-Index-ID(Item-Index-IDX)
+                               TO RelativeKey
+                           READ ItemFile INVALID KEY
+                               DISPLAY ESC Red-On
+                                   "Error: Record not found."
+                               ESC Reset-Color
+                           NOT INVALID KEY
+                               MOVE Item-ID TO Item-ID-Display
+                               MOVE Item-Qty TO Item-Qty-Display
+                               MOVE Item-Price TO Item-Price-Display
+                               MOVE FUNCTION TRIM(Item-ID-Display)
+                           TO String-Format
+                               DISPLAY String-Format           A2
                                    Item-Name               A1
                                    Item-Category           A5 A10
                                    Item-Qty-Display        A5
                                    Item-Price-Display"$"
+                           END-READ
                        END-IF
 
                 END-PERFORM
                 CLOSE ItemFile
-                MOVE "Y" TO EOF
                 IF Admin-permission ='Y'
                 DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                 Bold-Off
@@ -3004,27 +3828,18 @@
                        H10 H10 H10 H10 H10 H10 H10 H10 H10
                        Bold-Off
                 PERFORM tryProcess
-            END-IF
-            MOVE 'Y' TO EOF
-            CLOSE ItemFile.
+            END-IF.
        Admin-Find-Category-Item.
            PERFORM Category-Item
-            OPEN input ItemFile
-            MOVE "N" TO EOF
+           PERFORM Load-Item-Index
             MOVE 0 TO Category-Count
-            PERFORM UNTIL EOF = "Y"
-
-               READ ItemFile NEXT RECORD
-               AT END
-                   MOVE "Y" TO EOF
-                   exit perform
-               NOT AT END
-                   IF Item-Category = Category-Index-Name(INPUT-IDX)
-                       ADD 1 TO Category-Count
-                   END-IF
+            PERFORM VARYING Item-Index-IDX FROM 1 BY 1
+                UNTIL Item-Index-IDX > Item-Index-Total
+                IF Item-Index-Category(Item-Index-IDX) =
+                    Category-Index-Name(INPUT-IDX)
+                    ADD 1 TO Category-Count
+                END-IF
             END-PERFORM
-            CLOSE ItemFile
-            OPEN input ItemFile
             IF Category-Count > 0
                 DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                Bold-Off
@@ -3040,18 +3855,18 @@
 
             DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10 Bold-Off
 
-            MOVE "N" TO EOF
-                close ItemFile
-                open input ItemFile
-                PERFORM UNTIL EOF = "Y"
-                   READ ItemFile NEXT RECORD
-                   AT END
-                       MOVE "Y" TO EOF
-                       exit perform
-                   NOT AT END
+                OPEN INPUT ItemFile
+                PERFORM VARYING Item-Index-IDX FROM 1 BY 1
+                    UNTIL Item-Index-IDX > Item-Index-Total
 
-                       IF Item-Category = Category-Index-Name(INPUT-IDX)
-                       MOVE Item-ID TO Item-ID-Display
+                       IF Item-Index-Category(Item-Index-IDX) =
+                           Category-Index-Name(INPUT-IDX)
+                       MOVE Item-Index-ID(Item-Index-IDX) TO RelativeKey
+                       READ ItemFile INVALID KEY
+                           DISPLAY ESC Red-On "Error: Record not found."
+                           ESC Reset-Color
+                       NOT INVALID KEY
+                MOVE Item-ID TO Item-ID-Display
                 MOVE Item-Qty TO Item-Qty-Display
                 MOVE Item-Price TO Item-Price-Display
 
@@ -3080,6 +3895,7 @@
                 CLOSE HistoryFile
                 MOVE FUNCTION TRIM(Item-ID-Display)
                        TO String-Format
+                PERFORM Find-Reorder-Point
                 IF Item-Qty = 0
                            DISPLAY String-Format           A2
                                    Item-Name               A1
@@ -3090,7 +3906,7 @@
                                     ESC Red-On
                                     "<<Item quantity out of Stock>>"
                                     ESC Reset-Color
-                       ELSE IF Item-Qty < 10
+                       ELSE IF Item-Qty < Effective-Reorder-Point
                            DISPLAY String-Format           A2
                                    Item-Name               A1
                                    Item-Category           A5
@@ -3098,7 +3914,7 @@
                                    Item-Price-Display"$"   A8
                                    Buy-Sale"$"
                                     ESC Yellow-On
-                                    "<<Item quantity is less than 10>>"
+                                    "<<Item quantity is low>>"
                                     ESC Reset-Color
                        ELSE
                            DISPLAY String-Format           A2
@@ -3108,11 +3924,11 @@
                                    Item-Price-Display"$"   A8
                                    Buy-Sale"$"
                        END-IF
+                       END-READ
                        END-IF
 
                 END-PERFORM
                 CLOSE ItemFile
-                MOVE "Y" TO EOF
                 DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                 Bold-Off
                 PERFORM SearchNextprocess
@@ -3126,9 +3942,7 @@
                        H10 H10 H10 H10 H10 H10 H10 H10 H10
                        Bold-Off
                 PERFORM tryProcess
-            END-IF
-            MOVE 'Y' TO EOF
-            CLOSE ItemFile.
+            END-IF.
        tryProcess.
             DISPLAY "1. Try Again "
             DISPLAY "0. Back "
@@ -3214,7 +4028,8 @@
                        AT END
                            MOVE "Y" TO EOF
                        NOT AT END
-                           IF Item-ID = Cart-Item-ID
+                           IF Item-ID = Cart-Item-ID AND
+                               Cart-Casher-ID = Input-ID
                                COMPUTE Cart-Total-Quantity =
                                Cart-Total-Quantity + Cart-Quantity
                            END-IF
@@ -3222,6 +4037,8 @@
 
                    ADD 1 TO MAX-ID
                    MOVE MAX-ID TO Cart-ID
+                   MOVE MAX-ID TO Cart-Relative-Key
+                   MOVE Input-ID TO Cart-Casher-ID
                    DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                Bold-Off
                    DISPLAY "Item Name: " Item-Name
@@ -3286,7 +4103,9 @@
                AT END
                    MOVE "Y" TO EOF
                NOT AT END
-                   MOVE "Y" TO Cart-Flag
+                   IF Cart-Casher-ID = Input-ID
+                       MOVE "Y" TO Cart-Flag
+                   END-IF
 
             END-PERFORM
             CLOSE CartFile
@@ -3312,6 +4131,7 @@
                    AT END
                        MOVE "Y" TO EOF
                    NOT AT END
+                     IF Cart-Casher-ID = Input-ID
                         OPEN I-O ItemFile
                         MOVE Cart-Item-ID TO RelativeKey
                         READ ItemFile INVALID KEY
@@ -3340,6 +4160,7 @@
                                Cart-Unit-Of-Price-Display"$"
                        COMPUTE Total = Total +
                                (Cart-Quantity * Cart-Unit-Of-Price)
+                     END-IF
                     END-PERFORM
                 DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                 Bold-Off
@@ -3355,12 +4176,13 @@
             OPEN I-O CartFile
             DISPLAY "Enter Cart-ID to Update: "
             ACCEPT Cart-ID
+            MOVE Cart-ID TO Cart-Relative-Key
 
             READ CartFile INVALID KEY
                DISPLAY ESC Red-On"Error: Record not found." ESC
                Reset-Color
             NOT INVALID KEY
-               IF File-Status = "00"
+               IF File-Status = "00" AND Cart-Casher-ID = Input-ID
                    DISPLAY "Enter Quantity: "
                    ACCEPT Cart-Quantity
 
@@ -3375,6 +4197,11 @@
                    ELSE
                        DISPLAY "File Status: " File-Status
                    END-IF
+               ELSE
+                   IF File-Status = "00"
+                       DISPLAY ESC Red-On "Error: Record not found."
+                       ESC Reset-Color
+                   END-IF
                 END-IF
 
             END-READ
@@ -3383,76 +4210,77 @@
             OPEN I-O CartFile
             DISPLAY "Enter Cart-ID to Delete: "
             ACCEPT Cart-ID
+            MOVE Cart-ID TO Cart-Relative-Key
 
-            DELETE CartFile INVALID KEY
-               DISPLAY "Error: Record not found."
+            READ CartFile INVALID KEY
+               DISPLAY ESC Red-On "Error: Record not found." ESC
+               Reset-Color
             NOT INVALID KEY
-               IF File-Status = "00"
-                   DISPLAY ESC Green-On
-                       "Cart deleted successfully." ESC Reset-Color
+               IF File-Status = "00" AND Cart-Casher-ID = Input-ID
+                   DELETE CartFile INVALID KEY
+                       DISPLAY "Error: Record not found."
+                   NOT INVALID KEY
+                       IF File-Status = "00"
+                           DISPLAY ESC Green-On
+                           "Cart deleted successfully." ESC Reset-Color
+                       ELSE
+                           DISPLAY "File Status: " File-Status
+                       END-IF
+                   END-DELETE
                ELSE
-                   DISPLAY "File Status: " File-Status
+                   DISPLAY ESC Red-On "Error: Record not found." ESC
+                   Reset-Color
                END-IF
-            END-DELETE
+            END-READ
             CLOSE CartFile.
        Buy-Confirm.
+           PERFORM Resume-Pending-Sale
            OPEN I-O CartFile
            MOVE "N" TO EOF
-           MOVE 1 TO IDX
+           MOVE 1 TO Cart-Line-IDX
            MOVE 0 TO Total
+           MOVE 0 TO Cart-Match-Count
            MOVE "N" TO Cart-Flag
            ACCEPT Invoice-Date FROM DATE YYYYMMDD
            ACCEPT WS-TIME-RAW FROM TIME.
+      *>  Pass 1: total the cart and reserve the invoice's item list
+      *>  WITHOUT touching ItemFile/SaleCartFile/CartFile yet, so that
+      *>  nothing is mutated until the Invoice-Record itself is safely
+      *>  on disk.
            PERFORM UNTIL EOF = "Y"
                READ CartFile NEXT RECORD
                AT END
                    MOVE "Y" TO EOF
                NOT AT END
-      *>      Update Quantity
-
-                OPEN I-O ItemFile
-                MOVE Cart-Item-ID TO RelativeKey
-                READ ItemFile INVALID KEY
-                   DISPLAY ESC Red-On "Error: Record not found."
-                   ESC Reset-Color
-                NOT INVALID KEY
-                    IF File-Status = "00"
-
-                           COMPUTE Update-Quantity =
-                           Item-Qty - Cart-Quantity
-                           MOVE Update-Quantity TO Item-Qty
-                           REWRITE Item-Record INVALID KEY
-                           DISPLAY ESC Red-On
-                           "Error: Unable to rewrite record."
-                           ESC Reset-Color
-                           END-REWRITE
-
-                    END-IF
-                END-READ
-                CLOSE ItemFile
-                OPEN I-O SaleCartFile
-                IF File-Status = "35"
-      *>              DISPLAY "File does not exist. Creating file..."
-                   OPEN OUTPUT SaleCartFile
-                   CLOSE SaleCartFile
-                   OPEN I-O SaleCartFile
-                END-IF
-
-                MOVE Cart-ID TO Sale-Cart-ID
-                MOVE Input-ID TO Invoice-Casher-ID
-                MOVE Cart-Item-ID TO Sale-Cart-Item-ID
-                MOVE Cart-Quantity TO Sale-Cart-Quantity
-                MOVE Invoice-Date TO Sale-Date
-                MOVE Cart-Unit-Of-Price TO Sale-Cart-Unit-Of-Price
-                WRITE Sale-Cart-Record
+              IF Cart-Casher-ID = Input-ID
+                ADD 1 TO Cart-Match-Count
                 COMPUTE Total= Total+
                    (Cart-Quantity*Cart-Unit-Of-Price)
 
-                MOVE Cart-ID TO Temp-ID(IDX)
-                ADD 1 TO IDX
-                CLOSE SaleCartFile
-                DELETE CartFile
+                IF Cart-Line-IDX NOT > 100
+                   MOVE Cart-ID TO Temp-ID(Cart-Line-IDX)
+                   ADD 1 TO Cart-Line-IDX
+                END-IF
+              END-IF
             END-PERFORM
+            CLOSE CartFile
+           IF Cart-Match-Count > 100
+               DISPLAY ESC Red-On
+                   "Cart has more than 100 items - checkout limit "
+                   "exceeded. Remove some items and try again."
+                   ESC Reset-Color
+               PERFORM Cart
+           ELSE
+           IF Cart-Match-Count = 0
+      *>      Resume-Pending-Sale above may have just finished off an
+      *>      interrupted sale that was this cashier's entire cart, so
+      *>      there is nothing left here to check out - do not write a
+      *>      brand-new, empty invoice for it.
+               DISPLAY ESC Yellow-On
+                   "Cart is empty. Nothing to check out."
+                   ESC Reset-Color
+               PERFORM Cart
+           ELSE
             OPEN I-O InvoiceFile
             IF File-Status = "35"
       *>          DISPLAY "File does not exist. Creating file..."
@@ -3523,6 +4351,7 @@
 
             ADD 1 TO MAX-ID
             MOVE MAX-ID TO Invoice-ID
+            MOVE MAX-ID TO Invoice-Relative-Key
             MOVE Input-ID TO Invoice-Casher-ID
             MOVE Customer-Name TO Invoice-Customer-Name
             MOVE Temp-ID-List TO Item-ID-List
@@ -3531,10 +4360,15 @@
             COMPUTE Final-Total-Price =
             Total-Amount - Discount
             MOVE Final-Total-Price TO Final-Amount
-            MOVE 500 TO Tax
+            PERFORM Load-Setup
+            MOVE Setup-Tax TO Tax
             COMPUTE Final-Pay-Price = Final-Amount + Tax
             MOVE Final-Pay-Price TO Pay-Amount
             MOVE "Pending" TO Invoice-Status
+            PERFORM VARYING Invoice-Fulfill-IDX FROM 1 BY 1
+                UNTIL Invoice-Fulfill-IDX > 100
+                MOVE "N" TO Invoice-Line-Fulfilled(Invoice-Fulfill-IDX)
+            END-PERFORM
             WRITE Invoice-Record
             DISPLAY " "
             DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
@@ -3545,9 +4379,17 @@
             DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                    Bold-Off
 
+      *>  Pass 2: the invoice is now safely on disk, so apply the stock
+      *>  deduction, sale-cart line and cart cleanup per item, marking
+      *>  each invoice line fulfilled (and re-saving the invoice) as it
+      *>  is completed. A crash during this pass no longer loses the
+      *>  sale, and any line not yet marked fulfilled when the process
+      *>  restarts is picked back up by Resume-Pending-Sale below.
+            PERFORM Complete-Invoice-Lines
             CLOSE InvoiceFile
-            CLOSE CartFile
+
             PERFORM View-Invocie
+            PERFORM Print-Receipt
 
               DISPLAY  a a a a a a Bold-On "0. Back"Bold-Off
               DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
@@ -3558,12 +4400,151 @@
                    WHEN "0"
                        MOVE "0" TO EOFP
                END-EVALUATE
+           END-IF
+           END-IF
             .
 
+      *>  Applies the stock deduction, sale-cart line and cart cleanup
+      *>  for every remaining cart line belonging to the invoice
+      *>  currently held in the InvoiceFile record buffer (InvoiceFile
+      *>  must already be OPEN I-O and positioned on that record by a
+      *>  prior WRITE or READ). Each line is matched back to its own
+      *>  slot in Item-ID-List by Cart-ID rather than by scan order, so
+      *>  it marks the correct slot fulfilled and re-saves the invoice
+      *>  as soon as that one line is done - whether this is the first
+      *>  pass right after the invoice was written, or a later resume
+      *>  of an invoice a prior run left partly unfulfilled.
+       Complete-Invoice-Lines.
+            OPEN I-O CartFile
+            IF File-Status = "35"
+      *>          DISPLAY "File does not exist. Creating file..."
+               OPEN OUTPUT CartFile
+               CLOSE CartFile
+               OPEN I-O CartFile
+            END-IF
+            MOVE "N" TO EOF
+            PERFORM UNTIL EOF = "Y"
+               READ CartFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF
+               NOT AT END
+              IF Cart-Casher-ID = Invoice-Casher-ID
+      *>      A cart line only belongs to THIS invoice if its own
+      *>      Cart-ID is actually one of the invoice's line items -
+      *>      matching on cashier alone would also sweep in any other
+      *>      cart line the cashier has started since, e.g. items
+      *>      added for their next sale.
+                MOVE 0 TO Invoice-Fulfill-IDX
+                PERFORM VARYING IDX2 FROM 1 BY 1
+                    UNTIL IDX2 > 100
+                    IF Invoice-Sale-Cart-ID(IDX2) = Cart-ID
+                        MOVE IDX2 TO Invoice-Fulfill-IDX
+                        EXIT PERFORM
+                    END-IF
+                END-PERFORM
+                IF Invoice-Fulfill-IDX > 0
+      *>      Update Quantity
+
+                OPEN I-O ItemFile
+                MOVE Cart-Item-ID TO RelativeKey
+                READ ItemFile INVALID KEY
+                   DISPLAY ESC Red-On "Error: Record not found."
+                   ESC Reset-Color
+                NOT INVALID KEY
+                    IF File-Status = "00"
+
+                           COMPUTE Update-Quantity =
+                           Item-Qty - Cart-Quantity
+                           MOVE Update-Quantity TO Item-Qty
+                           REWRITE Item-Record INVALID KEY
+                           DISPLAY ESC Red-On
+                           "Error: Unable to rewrite record."
+                           ESC Reset-Color
+                           END-REWRITE
+
+                    END-IF
+                END-READ
+                CLOSE ItemFile
+                OPEN I-O SaleCartFile
+                IF File-Status = "35"
+      *>              DISPLAY "File does not exist. Creating file..."
+                   OPEN OUTPUT SaleCartFile
+                   CLOSE SaleCartFile
+                   OPEN I-O SaleCartFile
+                END-IF
+
+                MOVE Cart-ID TO Sale-Cart-ID
+                MOVE Cart-ID TO Sale-Cart-Relative-Key
+                MOVE Cart-Item-ID TO Sale-Cart-Item-ID
+                MOVE Cart-Quantity TO Sale-Cart-Quantity
+                MOVE Invoice-Date TO Sale-Date
+                MOVE Cart-Unit-Of-Price TO Sale-Cart-Unit-Of-Price
+                WRITE Sale-Cart-Record
+                CLOSE SaleCartFile
+
+                MOVE "Y" TO Invoice-Line-Fulfilled(Invoice-Fulfill-IDX)
+                REWRITE Invoice-Record INVALID KEY
+                    DISPLAY ESC Red-On
+                    "Error: Unable to rewrite record." ESC Reset-Color
+                END-REWRITE
+
+                DELETE CartFile
+                END-IF
+              END-IF
+            END-PERFORM
+            CLOSE CartFile.
+
+      *>  Finds the logged-in cashier's own Pending invoice, if any,
+      *>  that still has a cart line no prior run finished fulfilling
+      *>  (e.g. one that was interrupted mid Pass 2), and re-drives
+      *>  Complete-Invoice-Lines against it. CartFile only ever still
+      *>  holds a line for such an invoice - a fulfilled line is
+      *>  deleted from CartFile the moment Complete-Invoice-Lines
+      *>  processes it - so resuming is just re-running the same
+      *>  paragraph against the invoice that owns it.
+       Resume-Pending-Sale.
+            MOVE "N" TO Resume-Found
+            OPEN I-O InvoiceFile
+            IF File-Status = "35"
+      *>          DISPLAY "File does not exist. Creating file..."
+               OPEN OUTPUT InvoiceFile
+               CLOSE InvoiceFile
+               OPEN I-O InvoiceFile
+            END-IF
+            MOVE "N" TO EOF
+            PERFORM UNTIL EOF = "Y"
+               READ InvoiceFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF
+               NOT AT END
+                   IF Invoice-Casher-ID = Input-ID
+                      AND Invoice-Status = "Pending"
+                       PERFORM VARYING Invoice-Fulfill-IDX FROM 1 BY 1
+                           UNTIL Invoice-Fulfill-IDX > 100
+                           IF Invoice-Sale-Cart-ID(Invoice-Fulfill-IDX)
+                                 NUMERIC
+                              AND Invoice-Line-Fulfilled
+                                 (Invoice-Fulfill-IDX) = "N"
+                               MOVE "Y" TO Resume-Found
+                               MOVE "Y" TO EOF
+                               EXIT PERFORM
+                           END-IF
+                       END-PERFORM
+                   END-IF
+            END-PERFORM
+            IF Resume-Found = "Y"
+               DISPLAY ESC Yellow-On
+               "Resuming an interrupted sale (Invoice #" Invoice-ID
+               ")..." ESC Reset-Color
+               PERFORM Complete-Invoice-Lines
+            END-IF
+            CLOSE InvoiceFile.
+
        View-Invocie.
             OPEN I-O InvoiceFile
             OPEN I-O SaleCartFile
             MOVE MAX-ID TO Invoice-ID
+            MOVE MAX-ID TO Invoice-Relative-Key
             READ InvoiceFile INVALID KEY
                 DISPLAY "Error: Record not found."
             NOT INVALID KEY
@@ -3599,13 +4580,30 @@
                         "Unit-Of-Price"
                 DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
                 Bold-Off
-                PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
-                    IF Invoice-Sale-Cart-ID(IDX) NUMERIC
-                       MOVE Invoice-Sale-Cart-ID(IDX) TO Sale-Cart-ID
+                PERFORM VARYING Cart-Line-IDX FROM 1 BY 1
+                    UNTIL Cart-Line-IDX > 100
+                    IF Invoice-Sale-Cart-ID(Cart-Line-IDX) NUMERIC
+                       MOVE Invoice-Sale-Cart-ID(Cart-Line-IDX) TO
+                       Sale-Cart-ID
+                       MOVE Invoice-Sale-Cart-ID(Cart-Line-IDX) TO
+                       Sale-Cart-Relative-Key
                        READ SaleCartFile
+                       INVALID KEY
+                           MOVE FUNCTION TRIM(Cart-Line-IDX)
+                               TO String-Format
+                           IF Invoice-Line-Fulfilled(Cart-Line-IDX)
+                                 = "N"
+                               DISPLAY String-Format A5 ESC Yellow-On
+                               "*** not yet processed ***"
+                               ESC Reset-Color
+                           ELSE
+                               DISPLAY String-Format A5 ESC Red-On
+                               "*** item record missing ***"
+                               ESC Reset-Color
+                           END-IF
                        NOT INVALID KEY
                            OPEN I-O ItemFile
-                           MOVE Cart-Item-ID TO RelativeKey
+                           MOVE Sale-Cart-Item-ID TO RelativeKey
                            READ ItemFile INVALID KEY
                            DISPLAY ESC Red-On "Error: Record not found."
                            ESC Reset-Color
@@ -3623,7 +4621,7 @@
                            Sale-Cart-Quantity-Display
                            MOVE Sale-Cart-Unit-Of-Price TO
                            Sale-Cart-Unit-Of-Price-Display
-                           MOVE FUNCTION TRIM(IDX)
+                           MOVE FUNCTION TRIM(Cart-Line-IDX)
                        TO String-Format
 
                            DISPLAY String-Format               A5
@@ -3663,6 +4661,150 @@
 
             CLOSE SaleCartFile
             CLOSE InvoiceFile.
+
+       Print-Receipt.
+           MOVE Invoice-ID TO Invoice-ID-Display
+           MOVE FUNCTION TRIM(Invoice-ID-Display) TO String-Format
+           STRING "receipt_" DELIMITED BY SIZE
+               FUNCTION TRIM(String-Format) DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO WS-Receipt-Path
+
+           OPEN OUTPUT ReceiptFile
+           MOVE SPACES TO Receipt-Line
+           STRING "Receipt - Invoice #" DELIMITED BY SIZE
+               String-Format DELIMITED BY SIZE
+               INTO Receipt-Line
+           WRITE Receipt-Line
+           MOVE SPACES TO Receipt-Line
+           STRING "Casher ID : " DELIMITED BY SIZE
+               Invoice-Casher-ID DELIMITED BY SIZE
+               INTO Receipt-Line
+           WRITE Receipt-Line
+           MOVE SPACES TO Receipt-Line
+           STRING "Customer  : " DELIMITED BY SIZE
+               Invoice-Customer-Name DELIMITED BY SIZE
+               INTO Receipt-Line
+           WRITE Receipt-Line
+           MOVE SPACES TO Receipt-Line
+           STRING "Date      : " DELIMITED BY SIZE
+               WS-DATE-OUT DELIMITED BY SIZE
+               "  Time: " DELIMITED BY SIZE
+               Invoice-Time DELIMITED BY SIZE
+               INTO Receipt-Line
+           WRITE Receipt-Line
+           MOVE SPACES TO Receipt-Line
+           WRITE Receipt-Line
+           MOVE "No   Item Name             Qty   Unit-Price"
+               TO Receipt-Line
+           WRITE Receipt-Line
+
+           OPEN I-O SaleCartFile
+           PERFORM VARYING Cart-Line-IDX FROM 1 BY 1
+               UNTIL Cart-Line-IDX > 100
+               IF Invoice-Sale-Cart-ID(Cart-Line-IDX) NUMERIC
+                   MOVE Invoice-Sale-Cart-ID(Cart-Line-IDX)
+                       TO Sale-Cart-ID
+                   MOVE Invoice-Sale-Cart-ID(Cart-Line-IDX)
+                       TO Sale-Cart-Relative-Key
+                   READ SaleCartFile
+                   INVALID KEY
+                       MOVE FUNCTION TRIM(Cart-Line-IDX)
+                           TO String-Format
+                       MOVE SPACES TO Receipt-Line
+                       IF Invoice-Line-Fulfilled(Cart-Line-IDX)
+                             = "N"
+                           STRING String-Format DELIMITED BY SIZE
+                               "  *** not yet processed ***"
+                               DELIMITED BY SIZE
+                               INTO Receipt-Line
+                       ELSE
+                           STRING String-Format DELIMITED BY SIZE
+                               "  *** item record missing ***"
+                               DELIMITED BY SIZE
+                               INTO Receipt-Line
+                       END-IF
+                       WRITE Receipt-Line
+                       END-WRITE
+                   NOT INVALID KEY
+                       OPEN I-O ItemFile
+                       MOVE Sale-Cart-Item-ID TO RelativeKey
+                       READ ItemFile INVALID KEY
+                           DISPLAY ESC Red-On "Error: Record not found."
+                           ESC Reset-Color
+                       NOT INVALID KEY
+                           IF File-Status = "00"
+                               MOVE Item-Name TO Input-Item-Name
+                           END-IF
+                       END-READ
+                       CLOSE ItemFile
+
+                       MOVE Sale-Cart-Quantity TO
+                       Sale-Cart-Quantity-Display
+                       MOVE Sale-Cart-Unit-Of-Price TO
+                       Sale-Cart-Unit-Of-Price-Display
+                       MOVE FUNCTION TRIM(Cart-Line-IDX)
+                           TO String-Format
+                       MOVE SPACES TO Receipt-Line
+                       STRING String-Format DELIMITED BY SIZE
+                           "  " DELIMITED BY SIZE
+                           Input-Item-Name DELIMITED BY SIZE
+                           "  " DELIMITED BY SIZE
+                           Sale-Cart-Quantity-Display DELIMITED BY SIZE
+                           "   $" DELIMITED BY SIZE
+                           Sale-Cart-Unit-Of-Price-Display
+                               DELIMITED BY SIZE
+                           INTO Receipt-Line
+                       WRITE Receipt-Line
+                   END-READ
+               END-IF
+           END-PERFORM
+           CLOSE SaleCartFile
+
+           MOVE SPACES TO Receipt-Line
+           WRITE Receipt-Line
+           MOVE Total-Amount TO Total-Amount-Display
+           MOVE Discount TO Discount-Display
+           MOVE Final-Amount TO Final-Amount-Display
+           MOVE Pay-Amount TO Pay-Amount-Display
+           MOVE SPACES TO Receipt-Line
+           MOVE FUNCTION TRIM(Total-Amount-Display) TO String-Format
+           STRING "Total-Amount : $" DELIMITED BY SIZE
+               String-Format DELIMITED BY SIZE
+               INTO Receipt-Line
+           WRITE Receipt-Line
+           MOVE SPACES TO Receipt-Line
+           MOVE FUNCTION TRIM(Discount-Display) TO String-Format
+           STRING "Discount     : $" DELIMITED BY SIZE
+               String-Format DELIMITED BY SIZE
+               INTO Receipt-Line
+           WRITE Receipt-Line
+           MOVE SPACES TO Receipt-Line
+           MOVE FUNCTION TRIM(Final-Amount-Display) TO String-Format
+           STRING "Final-Amount : $" DELIMITED BY SIZE
+               String-Format DELIMITED BY SIZE
+               INTO Receipt-Line
+           WRITE Receipt-Line
+           MOVE SPACES TO Receipt-Line
+           MOVE FUNCTION TRIM(Tax) TO String-Format
+           STRING "Tax          : $" DELIMITED BY SIZE
+               String-Format DELIMITED BY SIZE
+               INTO Receipt-Line
+           WRITE Receipt-Line
+           MOVE SPACES TO Receipt-Line
+           MOVE FUNCTION TRIM(Pay-Amount-Display) TO String-Format
+           STRING "Pay-Amount   : $" DELIMITED BY SIZE
+               String-Format DELIMITED BY SIZE
+               INTO Receipt-Line
+           WRITE Receipt-Line
+           CLOSE ReceiptFile
+
+           DISPLAY " "
+           DISPLAY ESC Green-On
+           "Receipt saved to file: " FUNCTION TRIM(WS-Receipt-Path)
+           ESC Reset-Color
+           DISPLAY " ".
+
        Pending-Invoice.
              OPEN I-O InvoiceFile
             IF File-Status = "35"
@@ -3718,11 +4860,29 @@
                                "Quantity"      A7
                                "Unit-Of-Price"
                        DISPLAY H10 H10 H10 H10 H10 H10 H10 H10
-                       PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
-                           IF Invoice-Sale-Cart-ID(IDX) NUMERIC
-                               MOVE Invoice-Sale-Cart-ID(IDX) TO
-                               Sale-Cart-ID
+                       PERFORM VARYING Cart-Line-IDX FROM 1 BY 1
+                          UNTIL Cart-Line-IDX > 100
+                       IF Invoice-Sale-Cart-ID(Cart-Line-IDX) NUMERIC
+                           MOVE Invoice-Sale-Cart-ID(Cart-Line-IDX)
+                               TO Sale-Cart-ID
+                           MOVE Invoice-Sale-Cart-ID(Cart-Line-IDX)
+                               TO Sale-Cart-Relative-Key
                                READ SaleCartFile
+                               INVALID KEY
+                               MOVE FUNCTION TRIM(Cart-Line-IDX)
+                                   TO String-Format
+                               IF Invoice-Line-Fulfilled(Cart-Line-IDX)
+                                     = "N"
+                                   DISPLAY String-Format A5
+                                   ESC Yellow-On
+                                   "*** not yet processed ***"
+                                   ESC Reset-Color
+                               ELSE
+                                   DISPLAY String-Format A5
+                                   ESC Red-On
+                                   "*** item record missing ***"
+                                   ESC Reset-Color
+                               END-IF
                                NOT INVALID KEY
                                    MOVE Sale-Cart-Item-ID TO
                                Sale-Cart-Item-ID-Display
@@ -3744,7 +4904,7 @@
                            END-READ
                            CLOSE ItemFile
 
-                           MOVE FUNCTION TRIM(IDX)
+                           MOVE FUNCTION TRIM(Cart-Line-IDX)
                        TO String-Format
 
                            DISPLAY String-Format               A5
@@ -3817,12 +4977,40 @@
             OPEN I-O InvoiceFile
             DISPLAY "Enter Invoice-ID to Comfirm Invoice: "
             ACCEPT Invoice-ID
+            MOVE Invoice-ID TO Invoice-Relative-Key
 
             READ InvoiceFile INVALID KEY
                DISPLAY "Error: Record not found."
             NOT INVALID KEY
                 IF File-Status = "00"
+                 IF Invoice-Casher-ID NOT = Input-ID
+                   DISPLAY ESC Red-On
+                   "Error: This invoice belongs to a different casher."
+                   ESC Reset-Color
+                 ELSE
+      *>      A crash-interrupted invoice can still have unfulfilled
+      *>      lines if it was reached from Pending Invoice instead of
+      *>      Buy-Confirm/New Order (the only two screens that already
+      *>      drive Resume-Pending-Sale) - give it one more chance to
+      *>      finish here before allowing "Completed".
+                   PERFORM Complete-Invoice-Lines
+                   MOVE "Y" TO Confirm-Ready
+                   PERFORM VARYING Invoice-Fulfill-IDX FROM 1 BY 1
+                       UNTIL Invoice-Fulfill-IDX > 100
+                       IF Invoice-Sale-Cart-ID(Invoice-Fulfill-IDX)
+                             NUMERIC
+                          AND Invoice-Line-Fulfilled
+                             (Invoice-Fulfill-IDX) = "N"
+                           MOVE "N" TO Confirm-Ready
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
 
+                   IF Confirm-Ready = "N"
+                       DISPLAY ESC Red-On
+                       "Error: Invoice still has unprocessed items."
+                       ESC Reset-Color
+                   ELSE
                    MOVE "Completed" TO Invoice-Status
                    REWRITE Invoice-Record INVALID KEY
                    DISPLAY "Error: Unable to rewrite record."
@@ -3842,6 +5030,8 @@
                    ELSE
                        DISPLAY "File Status: " File-Status
                    END-IF
+                   END-IF
+                 END-IF
                 END-IF
 
             END-READ
@@ -3916,11 +5106,29 @@
                                "Quantity"      A7
                                "Unit-Of-Price"
                        DISPLAY H10 H10 H10 H10 H10 H10 H10 H10
-                       PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
-                           IF Invoice-Sale-Cart-ID(IDX) NUMERIC
-                               MOVE Invoice-Sale-Cart-ID(IDX) TO
-                               Sale-Cart-ID
+                       PERFORM VARYING Cart-Line-IDX FROM 1 BY 1
+                          UNTIL Cart-Line-IDX > 100
+                       IF Invoice-Sale-Cart-ID(Cart-Line-IDX) NUMERIC
+                           MOVE Invoice-Sale-Cart-ID(Cart-Line-IDX)
+                               TO Sale-Cart-ID
+                           MOVE Invoice-Sale-Cart-ID(Cart-Line-IDX)
+                               TO Sale-Cart-Relative-Key
                                READ SaleCartFile
+                               INVALID KEY
+                               MOVE FUNCTION TRIM(Cart-Line-IDX)
+                                   TO String-Format
+                               IF Invoice-Line-Fulfilled(Cart-Line-IDX)
+                                     = "N"
+                                   DISPLAY String-Format A5
+                                   ESC Yellow-On
+                                   "*** not yet processed ***"
+                                   ESC Reset-Color
+                               ELSE
+                                   DISPLAY String-Format A5
+                                   ESC Red-On
+                                   "*** item record missing ***"
+                                   ESC Reset-Color
+                               END-IF
                                NOT INVALID KEY
 
                                    MOVE Sale-Cart-Item-ID TO
@@ -3943,7 +5151,7 @@
                            END-READ
                            CLOSE ItemFile
 
-                           MOVE FUNCTION TRIM(IDX)
+                           MOVE FUNCTION TRIM(Cart-Line-IDX)
                        TO String-Format
 
                            DISPLAY String-Format               A5
@@ -3984,6 +5192,7 @@
             END-PERFORM
             CLOSE SaleCartFile
             CLOSE InvoiceFile
+            DISPLAY  a a a a a a Bold-On "P. Print Receipt"Bold-Off
             DISPLAY  a a a a a a Bold-On "0. Back"Bold-Off
               DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
               Bold-Off
@@ -3992,7 +5201,43 @@
               EVALUATE User-Choice
                    WHEN "0"
                        MOVE "1" TO EOFP
+                   WHEN "P"
+                       PERFORM Reprint-Receipt
+                   WHEN "p"
+                       PERFORM Reprint-Receipt
                END-EVALUATE.
+
+       Reprint-Receipt.
+           OPEN I-O InvoiceFile
+           DISPLAY "Enter Invoice-ID to print: "
+           ACCEPT Invoice-Relative-Key
+           MOVE Invoice-Relative-Key TO Invoice-ID
+           READ InvoiceFile INVALID KEY
+               DISPLAY ESC Red-On "Error: Record not found."
+               ESC Reset-Color
+           NOT INVALID KEY
+               IF Invoice-Status = "Completed"
+                  AND Invoice-Casher-ID = Input-ID
+                   MOVE Invoice-Date(1:4) TO WS-YEAR
+                   MOVE Invoice-Date(5:2) TO WS-MONTH
+                   MOVE Invoice-Date(7:2) TO WS-DAY
+                   STRING
+                       WS-YEAR DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       WS-MONTH DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       WS-DAY DELIMITED BY SIZE
+                       INTO WS-DATE-OUT
+                   PERFORM Print-Receipt
+               ELSE
+                   DISPLAY ESC Red-On
+                   "Error: Not a completed invoice for this casher."
+                   ESC Reset-Color
+               END-IF
+           END-READ
+           CLOSE InvoiceFile
+           PERFORM Completed-Invoice.
+
        Best-Sale-Item.
            DISPLAY " "
            DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10 Bold-Off
@@ -4172,7 +5417,236 @@
                    PERFORM Sellerprocess
             END-EVALUATE.
 
+       Profit-Item-Report.
+           DISPLAY " "
+           DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10 Bold-Off
+           MOVE "N" TO SS
+               PERFORM UNTIL SS = "Y"
+               DISPLAY "Enter Start Date (YYYYMMDD): "
+               ACCEPT Input-Start-Date
+               MOVE Input-Start-Date TO Start-Date-Num
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(Input-Start-Date))
+               TO CC
+               IF CC = 8
+                   IF Start-Date-Num > 1
+                       MOVE 'Y' TO SS
+                   ELSE
+                       DISPLAY Bold-On
+                       H10 H10 H10 H10 H10 H10 H10 H10 H10
+                        Bold-Off
+                       DISPLAY b ESC Red-On"Start Date must be numeric."
+                       ESC Reset-Color
+                   DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
+                        Bold-Off
+                   END-IF
+               ELSE
+                   DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
+                        Bold-Off
+                   DISPLAY b ESC Red-On
+                       "Start Date must have 8 digits"
+                       ESC Reset-Color
+                   DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
+                        Bold-Off
+               END-IF
+               END-PERFORM
+
+               MOVE "N" TO SS
+               PERFORM UNTIL SS = "Y"
+               DISPLAY "Enter End Date (YYYYMMDD): "
+               ACCEPT Input-End-Date
+               MOVE Input-End-Date TO End-Date-Num
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(Input-End-Date))
+               TO DD
+
+               IF DD = 8
+                   IF End-Date-Num > 1
+                       MOVE 'Y' TO SS
+                   ELSE
+                       DISPLAY Bold-On H10
+                       H10 H10 H10 H10 H10 H10 H10 H10
+                        Bold-Off
+                       DISPLAY b ESC Red-On"End Date must be numeric."
+                       ESC Reset-Color
+                   DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
+                        Bold-Off
+                   END-IF
+               ELSE
+                   DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
+                        Bold-Off
+                   DISPLAY b ESC Red-On
+                       "End Date must have 8 digits"
+                       ESC Reset-Color
+                   DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10
+                        Bold-Off
+               END-IF
+               END-PERFORM
+
+           IF Start-Date-Num > End-Date-Num
+           DISPLAY ESC Red-On
+           " Error: Start Date cannot be after End Date. "
+           ESC Reset-Color
+           MOVE "N" TO Valid-Range
+           ELSE
+               MOVE "Y" TO Valid-Range
+           END-IF
+
+           IF Valid-Range = "Y"
+               PERFORM ProfitReportProcess
+           END-IF.
+       ProfitReportProcess.
+            PERFORM Load-Category-List
+            MOVE 1 TO IDX
+            PERFORM UNTIL IDX > Category-Total
+                MOVE 0 TO Category-Profit-Qty(IDX)
+                MOVE 0 TO Category-Profit-Revenue(IDX)
+                MOVE 0 TO Category-Profit-Cost(IDX)
+                ADD 1 TO IDX
+            END-PERFORM
+
+            OPEN I-O ItemFile
+            IF File-Status = "35"
+               OPEN OUTPUT ItemFile
+               CLOSE ItemFile
+               OPEN I-O ItemFile
+            END-IF
+            DISPLAY " "
+            DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10 Bold-Off
+            DISPLAY a a A2 Bold-On ESC Blue-On "Profit By Item Report"
+                    ESC Reset-Color
+                    "<<< From " Input-Start-Date
+                    " To " Input-End-Date
+                    Bold-Off
+            DISPLAY Bold-On e10 e10 e10 e10 e10 e10 e10 e10 e10 Bold-Off
+            DISPLAY "Item-ID"  A5
+                    "Name"     A5 A5 A7
+                    "Category" A8
+                    "Qty"      A6
+                    "Revenue"  A5
+                    "Cost"     A5
+                    "Margin"
+            DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10 Bold-Off
+            MOVE "N" TO EOF
+            PERFORM UNTIL EOF = "Y"
+               MOVE 0 TO Each-Qty
+               MOVE 0 TO Profit-Revenue
+               MOVE 0 TO Profit-Cost
+               MOVE 0 TO Profit-Unit-Cost
+               READ ItemFile
+               AT END MOVE "Y" TO EOF
+               NOT AT END
+                   OPEN I-O SaleCartFile
+                    IF File-Status = "35"
+                       OPEN OUTPUT SaleCartFile
+                       CLOSE SaleCartFile
+                       OPEN I-O SaleCartFile
+                    END-IF
+                   MOVE "N" TO EOFB
+                   PERFORM UNTIL EOFB = "Y"
+                      READ SaleCartFile
+                      AT END MOVE "Y" TO EOFB
+                      NOT AT END
+                          IF Sale-Date >= Input-Start-Date
+                          AND Sale-Date <= Input-End-Date
+                          AND Item-ID = Sale-Cart-Item-ID
+                             ADD Sale-Cart-Quantity TO Each-Qty
+                             COMPUTE Profit-Revenue = Profit-Revenue +
+                             (Sale-Cart-Quantity *
+                             Sale-Cart-Unit-Of-Price)
+                          END-IF
+                      END-READ
+                   END-PERFORM
+                   CLOSE SaleCartFile
+
+                   OPEN I-O HistoryFile
+                   IF File-Status = "35"
+      *>                DISPLAY "File does not exist. Creating file..."
+                       OPEN OUTPUT HistoryFile
+                       CLOSE HistoryFile
+                       OPEN I-O HistoryFile
+                   END-IF
+                   MOVE "N" TO EFC
+                   PERFORM UNTIL EFC = "Y"
+                      READ HistoryFile NEXT RECORD
+                      AT END
+                          MOVE "Y" TO EFC
+                          EXIT PERFORM
+                      NOT AT END
+                          IF Item-ID = History-Item-ID
+                             MOVE History-Unit-Of-Price
+                                 TO Profit-Unit-Cost
+                             EXIT PERFORM
+                          END-IF
+                   END-PERFORM
+                   CLOSE HistoryFile
+
+                   COMPUTE Profit-Cost = Profit-Unit-Cost * Each-Qty
+                   COMPUTE Profit-Margin = Profit-Revenue - Profit-Cost
+
+                   MOVE 1 TO IDX
+                   PERFORM UNTIL IDX > Category-Total
+                       IF Item-Category = Category-Index-Name(IDX)
+                          ADD Each-Qty TO Category-Profit-Qty(IDX)
+                          ADD Profit-Revenue
+                              TO Category-Profit-Revenue(IDX)
+                          ADD Profit-Cost TO Category-Profit-Cost(IDX)
+                          MOVE Category-Total TO IDX
+                       END-IF
+                       ADD 1 TO IDX
+                   END-PERFORM
+
+                   IF Each-Qty NOT = 0
+                       MOVE Item-ID TO Item-ID-Display
+                       MOVE Profit-Revenue TO Profit-Revenue-Display
+                       MOVE Profit-Cost TO Profit-Cost-Display
+                       MOVE Profit-Margin TO Profit-Margin-Display
+                       MOVE FUNCTION TRIM(Item-ID-Display)
+                           TO String-Format
+                       DISPLAY String-Format          A2
+                               Item-Name              A1
+                               Item-Category          A5
+                               Each-Qty               A5
+                               Profit-Revenue-Display"$" A2
+                               Profit-Cost-Display"$"    A2
+                               Profit-Margin-Display"$"
+                   END-IF
+                END-READ
+            END-PERFORM
+            CLOSE ItemFile
+            DISPLAY " "
+            PERFORM ProfitCategoryTotals.
+       ProfitCategoryTotals.
+            DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10 Bold-Off
+            DISPLAY a a A2 Bold-On ESC Blue-On
+                    "Profit By Category Summary"
+                    ESC Reset-Color Bold-Off
+            DISPLAY Bold-On e10 e10 e10 e10 e10 e10 e10 e10 e10 Bold-Off
+            DISPLAY "Category" A8
+                    "Qty"      A6
+                    "Revenue"  A5
+                    "Cost"     A5
+                    "Margin"
+            DISPLAY Bold-On H10 H10 H10 H10 H10 H10 H10 H10 H10 Bold-Off
+            MOVE 1 TO IDX
+            PERFORM UNTIL IDX > Category-Total
+                COMPUTE Profit-Margin =
+                    Category-Profit-Revenue(IDX) -
+                    Category-Profit-Cost(IDX)
+                MOVE Category-Profit-Revenue(IDX)
+                    TO Profit-Revenue-Display
+                MOVE Category-Profit-Cost(IDX) TO Profit-Cost-Display
+                MOVE Profit-Margin TO Profit-Margin-Display
+                DISPLAY Category-Index-Name(IDX)      A5
+                        Category-Profit-Qty(IDX)      A5
+                        Profit-Revenue-Display"$"      A2
+                        Profit-Cost-Display"$"         A2
+                        Profit-Margin-Display"$"
+                ADD 1 TO IDX
+            END-PERFORM
+            DISPLAY " "
+            PERFORM Sellerprocess.
+
        Low-Stock-Noti.
+            PERFORM Load-Category-List
             OPEN I-O ItemFile
             IF File-Status = "35"
       *>          DISPLAY "File does not exist. Creating file..."
@@ -4187,7 +5661,8 @@
                AT END
                    MOVE "Y" TO EOF
                NOT AT END
-                   IF Item-Qty < 10
+                   PERFORM Find-Reorder-Point
+                   IF Item-Qty < Effective-Reorder-Point
                        ADD 1 TO Low-Stock-Count
                    END-IF
             END-PERFORM
